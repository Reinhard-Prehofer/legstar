@@ -24,11 +24,14 @@
        WORKING-STORAGE SECTION.
        
       *---------------------------------------------------------------*
-      *  Constants                                                    *
+      *  Service endpoint - loaded at runtime from SVCCTL by         *
+      *  LOAD-SERVICE-CONTROL so ops can repoint JVMQUERY without a   *
+      *  recompile (see SVCCTLR).                                     *
       *---------------------------------------------------------------*
-       77  W00-SERVICE-URI PIC X(57) VALUE 
-           'http://192.168.0.112:8080/c2ws-jvmqueryWs/jvmqueryWsProxy'.
+       01  W00-SERVICE-URI                PIC X(256) VALUE SPACES.
+       01  W00-SERVICE-URI-LEN            PIC 9(4) COMP VALUE ZERO.
 
+           COPY SVCCTLR.
 
       *---------------------------------------------------------------*
       *  CICS API parameters                                          *
@@ -50,12 +53,23 @@
            05 WAPI-PATHLENGTH             PIC 9(9) BINARY.                
            05 WAPI-QUERYSTRING            PIC X(256).
            05 WAPI-QUERYSTRLEN            PIC 9(9) BINARY.  
-           05 WAPI-SESSTOKEN              PIC X(8).                        
-           05 WAPI-MEDIATYPE              PIC X(56).                        
+           05 WAPI-SESSTOKEN              PIC X(8).
+           05 WAPI-METHOD                 PIC 9(9) BINARY.
+           05 WAPI-MEDIATYPE              PIC X(56).
            05 WAPI-STATUSCODE             PIC 9(4) BINARY.
            05 WAPI-TOLENGTH               PIC 9(9) BINARY.  
            05 WAPI-STATUSTEXT             PIC X(256).
-           05 WAPI-STATUSLEN              PIC 9(9) BINARY.                
+           05 WAPI-STATUSLEN              PIC 9(9) BINARY.
+
+      *---------------------------------------------------------------*
+      *  Retry-with-backoff state for WEB CONVERSE. Attempt budget    *
+      *  and delay come from SVC-RETRY-COUNT/SVC-RETRY-DELAY-SECS,    *
+      *  loaded at runtime by LOAD-SERVICE-CONTROL.                   *
+      *---------------------------------------------------------------*
+       01  W07-RETRY-ATTEMPTS             PIC 9(2) COMP VALUE ZERO.
+       01  W07-CONVERSE-SW                PIC X VALUE 'N'.
+           88  CONVERSE-OK                    VALUE 'Y'.
+           88  CONVERSE-NOT-OK                VALUE 'N'.
 
       *---------------------------------------------------------------*
       *  Work variables                                               *
@@ -63,6 +77,15 @@
        01  ERROR-MESSAGE                  PIC X(78) VALUE SPACES.
            88 NO-ERROR-MESSAGE VALUE SPACES.
 
+      *---------------------------------------------------------------*
+      *  HTTP status for the current call, for ERRLOG breakdowns.     *
+      *  Blank unless a response actually came back from the target   *
+      *  service - a CICS-level CONVERSE failure (no HTTP status       *
+      *  obtained) leaves this blank, distinguishing it from           *
+      *  ERRLOG-RESP/RESP2.                                            *
+      *---------------------------------------------------------------*
+       01  W08-HTTP-STATUS                PIC X(3) VALUE SPACES.
+
        01  WS-I                           PIC S9(9) BINARY VALUE ZERO.
        01  WS-DOUBLE-CHAR.
            05  FILLER                     PIC X VALUE LOW-VALUES.
@@ -70,32 +93,66 @@
        01  WS-NUM REDEFINES WS-DOUBLE-CHAR PIC 9(4) COMP-5.
 
       *---------------------------------------------------------------*
-      *  Poor man's ASCII to EBCDIC table used to interpret error     *
-      *  messages only. Enterprise COBOL users should use DISPLAY-OF. *
-      *---------------------------------------------------------------*
-       01  W00-ASCII-2-EBCDIC-CHARS.
-           05 FILLER                      PIC X(128) VALUE
-                                      X'00010203372D2E2F1605250B0C0D0E0F
-      -                                '101112133C3D322618193F27221D351F
-      -                                '405A7F7B5B6C507D4D5D5C4E6B604B61
-      -                                'F0F1F2F3F4F5F6F7F8F97A5E4C7E6E6F
-      -                                '7CC1C2C3C4C5C6C7C8C9D1D2D3D4D5D6
-      -                                'D7D8D9E2E3E4E5E6E7E8E9ADE0BD5F6D
-      -                                '79818283848586878889919293949596
-      -                                '979899A2A3A4A5A6A7A8A9C04FD0A107
-      -                                ''.
-           05 FILLER                      PIC X(128) VALUE
-                                      X'00010203372D2E2F1605250B0C0D0E0F
-      -                                '101112133C3D322618193F27221D351F
-      -                                '405A7F7B5B6C507D4D5D5C4E6B604B61
-      -                                'F0F1F2F3F4F5F6F7F8F97A5E4C7E6E6F
-      -                                '7CC1C2C3C4C5C6C7C8C9D1D2D3D4D5D6
-      -                                'D7D8D9E2E3E4E5E6E7E8E9ADE0BD5F6D
-      -                                '79818283848586878889919293949596
-      -                                '979899A2A3A4A5A6A7A8A9C04FD0A107
-      -                                ''.
-       01  FILLER REDEFINES W00-ASCII-2-EBCDIC-CHARS.
-           05  W00-ASCII-2-EBCDIC         PIC X OCCURS 256 .
+      *  Timestamp used to key audit/checkpoint records               *
+      *---------------------------------------------------------------*
+       01  W05-ABSTIME                    PIC S9(15) COMP-3.
+       01  W05-DATE                       PIC X(8).
+       01  W05-TIME                       PIC X(6).
+       01  W05-TIMESTAMP                  PIC X(15).
+
+      *---------------------------------------------------------------*
+      *  JVMQUERY-DRIVER input list and CHKPT checkpoint (restart)    *
+      *---------------------------------------------------------------*
+       01  W06-SERVICE-ID                 PIC X(8) VALUE 'JVMQUERY'.
+       01  W06-START-SEQ-NO               PIC 9(8) COMP VALUE 1.
+       01  W06-DRIVER-SW                  PIC X VALUE 'N'.
+           88  DRIVER-EOF                     VALUE 'Y'.
+           88  DRIVER-NOT-EOF                 VALUE 'N'.
+       01  W06-FIRST-ENV-NAME              PIC X(32) VALUE SPACES.
+
+           COPY JVMDRVR.
+           COPY CHKPTR.
+
+      *---------------------------------------------------------------*
+      *  JVMQUERY-ENVLIST entry (COPY JVMENVR) - the env var names    *
+      *  for the current JVMQUERY-DRIVER entry, read in SET-REQUEST.  *
+      *---------------------------------------------------------------*
+           COPY JVMENVR.
+
+      *---------------------------------------------------------------*
+      *  ERRLOG audit record (COPY ERRLOGR)                           *
+      *---------------------------------------------------------------*
+           COPY ERRLOGR.
+
+      *---------------------------------------------------------------*
+      *  Shared ASCII to EBCDIC table (COPY W00ASCEB)                 *
+      *---------------------------------------------------------------*
+           COPY W00ASCEB.
+
+      *---------------------------------------------------------------*
+      *  Work area used to run successful-reply DISPLAY fields and    *
+      *  returned environment variable values through the ASCII to   *
+      *  EBCDIC table a field at a time (see                          *
+      *  CONVERT-ASCII-TO-EBCDIC-FIELD).                               *
+      *---------------------------------------------------------------*
+       01  WS-CONVERT-AREA                PIC X(32).
+       01  WS-CONVERT-LEN                 PIC S9(9) BINARY VALUE 32.
+
+      *---------------------------------------------------------------*
+      *  Authorization header built from SVC-API-KEY ahead of the     *
+      *  WEB CONVERSE call (see SET-API-KEY-HEADER).                   *
+      *---------------------------------------------------------------*
+       01  WS-API-KEY-LEN                 PIC 9(4) COMP VALUE ZERO.
+       01  WS-REQUEST-HEADER              PIC X(90) VALUE SPACES.
+       01  WS-REQUEST-HEADER-LEN          PIC 9(8) COMP VALUE ZERO.
+
+      *---------------------------------------------------------------*
+      *  JVMQUERY-RESULT audit record (COPY JVMRESR) and the          *
+      *  JVMQUERY-VALUELIST entries that carry its returned           *
+      *  environment variable values (COPY JVMVALR)                   *
+      *---------------------------------------------------------------*
+           COPY JVMRESR.
+           COPY JVMVALR.
 
       *---------------------------------------------------------------*
       *  Request parameters expected by target web service            *
@@ -104,7 +161,7 @@
            02  QueryJvm.
              03  envVarNames--C PIC 9(9) BINARY.
              03  arg0.
-               04  envVarNames OCCURS 0 TO 10 DEPENDING ON 
+               04  envVarNames OCCURS 0 TO 100 DEPENDING ON
                    envVarNames--C PIC X(32) DISPLAY.
 
        
@@ -122,7 +179,7 @@
              03  R-return.
                04  country PIC X(32) DISPLAY.
                04  currencySymbol PIC X(32) DISPLAY.
-               04  envVarValues OCCURS 0 TO 10 DEPENDING ON 
+               04  envVarValues OCCURS 0 TO 100 DEPENDING ON
                    envVarValues--C PIC X(32) DISPLAY.
                04  formattedDate PIC X(32) DISPLAY.
                04  language PIC X(32) DISPLAY.
@@ -136,33 +193,39 @@
            PERFORM PROLOG THRU
                END-PROLOG.
 
-           PERFORM INVOKE-SERVICE THRU
-               END-INVOKE-SERVICE.
-               
+           PERFORM DRIVER-LOOP THRU
+               END-DRIVER-LOOP
+               UNTIL DRIVER-EOF.
+
            PERFORM EPILOG THRU
                END-EPILOG.
 
            GOBACK.
-       
+
       *---------------------------------------------------------------*
-      *  Parse URL and Open a connection to the host                  *
+      *  Parse URL, open a connection to the host for the whole run,  *
+      *  and position the JVMQUERY-DRIVER input list at the last      *
+      *  checkpoint so a restart resumes instead of starting over.    *
       *---------------------------------------------------------------*
        PROLOG.
 
            DISPLAY
-               'JVMQUERY STARTING ==============================='. 
+               'JVMQUERY STARTING ==============================='.
 
-           PERFORM SET-REQUEST THRU
-               END-SET-REQUEST.
+           PERFORM LOAD-SERVICE-CONTROL THRU
+               END-LOAD-SERVICE-CONTROL.
 
            MOVE LOW-VALUES TO WAPI-ARGS.
            COMPUTE WAPI-HOSTLENGTH = LENGTH OF WAPI-HOST.
            COMPUTE WAPI-PATHLENGTH = LENGTH OF WAPI-PATH.
            COMPUTE WAPI-QUERYSTRLEN = LENGTH OF WAPI-QUERYSTRING.
-           
+
+           PERFORM SET-HTTP-METHOD THRU
+               END-SET-HTTP-METHOD.
+
            EXEC CICS WEB PARSE
                 URL               (W00-SERVICE-URI)
-                URLLENGTH         (LENGTH OF W00-SERVICE-URI)
+                URLLENGTH         (W00-SERVICE-URI-LEN)
                 SCHEMENAME        (WAPI-SCHEMENAME)
                 HOST              (WAPI-HOST)
                 HOSTLENGTH        (WAPI-HOSTLENGTH)
@@ -207,25 +270,341 @@
            
            IF (W03-RESP NOT = DFHRESP(NORMAL))
                STRING 'EXEC CICS WEB OPEN FAILED FOR SERVICE AT '
-                      W00-SERVICE-URI
+                      W00-SERVICE-URI (1:W00-SERVICE-URI-LEN)
                       DELIMITED BY SIZE INTO ERROR-MESSAGE
                PERFORM ABORT-PROGRAM THRU
                    END-ABORT-PROGRAM
            END-IF.
 
+           PERFORM OPEN-DRIVER THRU
+               END-OPEN-DRIVER.
+
            DISPLAY 'PROLOG ENDED'.
-           
+
        END-PROLOG.   EXIT.
 
       *---------------------------------------------------------------*
-      *  Populate the request parameters                              *
+      *  Load the service endpoint from the SVCCTL maintenance file   *
+      *  so the target host/port/scheme can move without a recompile.*
+      *---------------------------------------------------------------*
+       LOAD-SERVICE-CONTROL.
+
+           MOVE W06-SERVICE-ID TO SVC-SERVICE-ID.
+
+           EXEC CICS READ
+                FILE      ('SVCCTL')
+                INTO      (SVC-CONTROL-RECORD)
+                RIDFLD    (SVC-SERVICE-ID)
+                RESP      (W03-RESP)
+                RESP2     (W03-RESP2)
+           END-EXEC.
+
+           IF (W03-RESP NOT = DFHRESP(NORMAL))
+               STRING 'NO SVCCTL ENTRY MAINTAINED FOR '
+                      W06-SERVICE-ID
+                      DELIMITED BY SIZE INTO ERROR-MESSAGE
+               PERFORM ABORT-PROGRAM THRU
+                   END-ABORT-PROGRAM
+           END-IF.
+
+           MOVE SVC-SERVICE-URI     TO W00-SERVICE-URI.
+           MOVE SVC-SERVICE-URI-LEN TO W00-SERVICE-URI-LEN.
+
+      *
+      * Entries maintained before HTTP method/media type were added
+      * to SVCCTLR come through blank; default them here rather than
+      * in every caller.
+      *
+           IF SVC-HTTP-METHOD = SPACES
+               MOVE 'POST' TO SVC-HTTP-METHOD
+           END-IF.
+
+           IF SVC-MEDIATYPE = SPACES
+               MOVE 'application/octet-stream' TO SVC-MEDIATYPE
+           END-IF.
+
+       END-LOAD-SERVICE-CONTROL.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Translate SVC-HTTP-METHOD into the WAPI-METHOD DFHVALUE the   *
+      *  WEB API expects.                                              *
+      *---------------------------------------------------------------*
+       SET-HTTP-METHOD.
+
+           EVALUATE SVC-HTTP-METHOD
+               WHEN 'GET'
+                   MOVE DFHVALUE(GET)    TO WAPI-METHOD
+               WHEN 'PUT'
+                   MOVE DFHVALUE(PUT)    TO WAPI-METHOD
+               WHEN 'HEAD'
+                   MOVE DFHVALUE(HEAD)   TO WAPI-METHOD
+               WHEN 'DELETE'
+                   MOVE DFHVALUE(DELETE) TO WAPI-METHOD
+               WHEN OTHER
+                   MOVE DFHVALUE(POST)   TO WAPI-METHOD
+           END-EVALUATE.
+
+       END-SET-HTTP-METHOD.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Write the Authorization header from SVC-API-KEY, when        *
+      *  maintained, ahead of the WEB CONVERSE call.                   *
+      *---------------------------------------------------------------*
+       SET-API-KEY-HEADER.
+
+           IF SVC-API-KEY NOT = SPACES
+               PERFORM VARYING WS-API-KEY-LEN FROM 64 BY -1
+                         UNTIL WS-API-KEY-LEN = 0 OR
+                               SVC-API-KEY (WS-API-KEY-LEN:1)
+                                   NOT = SPACE
+               END-PERFORM
+
+               STRING 'Bearer ' SVC-API-KEY (1:WS-API-KEY-LEN)
+                      DELIMITED BY SIZE INTO WS-REQUEST-HEADER
+
+               COMPUTE WS-REQUEST-HEADER-LEN = 7 + WS-API-KEY-LEN
+
+               EXEC CICS WEB WRITE HTTPHEADER
+                    SESSTOKEN  (WAPI-SESSTOKEN)
+                    NAME       ('Authorization')
+                    NAMELENGTH (13)
+                    VALUE      (WS-REQUEST-HEADER)
+                    VALUELENGTH(WS-REQUEST-HEADER-LEN)
+                    RESP       (W03-RESP)
+                    RESP2      (W03-RESP2)
+               END-EXEC
+           END-IF.
+
+       END-SET-API-KEY-HEADER.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Read the checkpoint for this service and position the       *
+      *  JVMQUERY-DRIVER browse just past the last completed entry.   *
+      *---------------------------------------------------------------*
+       OPEN-DRIVER.
+
+           MOVE W06-SERVICE-ID TO CHKPT-SERVICE-ID.
+
+           EXEC CICS READ
+                FILE      ('CHKPT')
+                INTO      (CHKPT-RECORD)
+                RIDFLD    (CHKPT-SERVICE-ID)
+                RESP      (W03-RESP)
+                RESP2     (W03-RESP2)
+           END-EXEC.
+
+           IF (W03-RESP = DFHRESP(NORMAL))
+               COMPUTE W06-START-SEQ-NO = CHKPT-LAST-SEQ-NO + 1
+           ELSE
+               MOVE 1 TO W06-START-SEQ-NO
+           END-IF.
+
+           EXEC CICS STARTBR
+                FILE      ('JVMDRV')
+                RIDFLD    (W06-START-SEQ-NO)
+                GTEQ
+                RESP      (W03-RESP)
+                RESP2     (W03-RESP2)
+           END-EXEC.
+
+           IF (W03-RESP NOT = DFHRESP(NORMAL))
+               SET DRIVER-EOF TO TRUE
+           ELSE
+               PERFORM READ-NEXT-DRIVER-ENTRY THRU
+                   END-READ-NEXT-DRIVER-ENTRY
+           END-IF.
+
+       END-OPEN-DRIVER.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  One cycle of the batch run: query the service for the       *
+      *  current JVMQUERY-DRIVER entry, checkpoint it, then browse    *
+      *  ahead to the next entry (or end of file).                   *
+      *---------------------------------------------------------------*
+       DRIVER-LOOP.
+
+           PERFORM SET-REQUEST THRU
+               END-SET-REQUEST.
+
+           PERFORM INVOKE-SERVICE THRU
+               END-INVOKE-SERVICE.
+
+           PERFORM WRITE-CHECKPOINT THRU
+               END-WRITE-CHECKPOINT.
+
+           PERFORM READ-NEXT-DRIVER-ENTRY THRU
+               END-READ-NEXT-DRIVER-ENTRY.
+
+       END-DRIVER-LOOP.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Browse the next JVMQUERY-DRIVER entry; set DRIVER-EOF when   *
+      *  the list is exhausted.                                       *
+      *---------------------------------------------------------------*
+       READ-NEXT-DRIVER-ENTRY.
+
+           EXEC CICS READNEXT
+                FILE      ('JVMDRV')
+                INTO      (JVMDRV-RECORD)
+                RIDFLD    (W06-START-SEQ-NO)
+                RESP      (W03-RESP)
+                RESP2     (W03-RESP2)
+           END-EXEC.
+
+           IF (W03-RESP NOT = DFHRESP(NORMAL))
+               SET DRIVER-EOF TO TRUE
+               EXEC CICS ENDBR
+                    FILE ('JVMDRV')
+               END-EXEC
+           ELSE
+               SET DRIVER-NOT-EOF TO TRUE
+           END-IF.
+
+       END-READ-NEXT-DRIVER-ENTRY.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Build a YYYYMMDDHHMMSS timestamp for the current call        *
+      *---------------------------------------------------------------*
+       BUILD-TIMESTAMP.
+
+           EXEC CICS ASKTIME
+                ABSTIME  (W05-ABSTIME)
+           END-EXEC.
+
+           EXEC CICS FORMATTIME
+                ABSTIME   (W05-ABSTIME)
+                YYYYMMDD  (W05-DATE)
+                TIME      (W05-TIME)
+           END-EXEC.
+
+           STRING W05-DATE W05-TIME DELIMITED BY SIZE
+               INTO W05-TIMESTAMP.
+
+       END-BUILD-TIMESTAMP.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Record the last successfully completed driver entry so a    *
+      *  mid-run abend can resume from here instead of the top.       *
+      *---------------------------------------------------------------*
+       WRITE-CHECKPOINT.
+
+           PERFORM BUILD-TIMESTAMP THRU
+               END-BUILD-TIMESTAMP.
+
+           MOVE W06-SERVICE-ID     TO CHKPT-SERVICE-ID.
+           MOVE JVMDRV-SEQ-NO      TO CHKPT-LAST-SEQ-NO.
+           MOVE W06-FIRST-ENV-NAME TO CHKPT-LAST-KEY-TEXT.
+           MOVE W05-TIMESTAMP      TO CHKPT-TIMESTAMP.
+
+           EXEC CICS WRITE
+                FILE      ('CHKPT')
+                FROM      (CHKPT-RECORD)
+                RIDFLD    (CHKPT-SERVICE-ID)
+                RESP      (W03-RESP)
+                RESP2     (W03-RESP2)
+           END-EXEC.
+
+           IF (W03-RESP = DFHRESP(DUPREC))
+               EXEC CICS REWRITE
+                    FILE ('CHKPT')
+                    FROM (CHKPT-RECORD)
+                    RESP (W03-RESP)
+                    RESP2 (W03-RESP2)
+               END-EXEC
+           END-IF.
+
+       END-WRITE-CHECKPOINT.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Write one audit record to the shared ERRLOG file             *
+      *---------------------------------------------------------------*
+       WRITE-ERROR-LOG.
+
+           EXEC CICS WRITE
+                FILE      ('ERRLOG')
+                FROM      (ERRLOG-RECORD)
+                RIDFLD    (ERRLOG-KEY)
+                KEYLENGTH (LENGTH OF ERRLOG-KEY)
+                RESP      (W03-RESP)
+                RESP2     (W03-RESP2)
+           END-EXEC.
+
+           IF (W03-RESP NOT = DFHRESP(NORMAL))
+               DISPLAY '* ERRLOG WRITE FAILED - RESP=', W03-RESP,
+                   ' RESP2=', W03-RESP2
+           END-IF.
+
+       END-WRITE-ERROR-LOG.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Populate the request parameters for the current driver entry*
       *---------------------------------------------------------------*
        SET-REQUEST.
 
            DISPLAY 'SET-REQUEST STARTED'.
 
-      *  TODO set input values in COM-REQUEST                         *
-           
+      *
+      * envVarNames--C (the ODO counter for COM-REQUEST's envVarNames
+      * table) only goes up to 100; a JVMQUERY-ENVLIST entry beyond
+      * that would overflow the table, so reject it cleanly instead
+      * of letting the MOVE below drive an oversize subscript.
+      *
+           IF JVMDRV-ENV-COUNT > 100
+               MOVE 'TOO MANY JVMQUERY-ENVLIST ENTRIES FOR DRIVER'
+                 TO ERROR-MESSAGE
+               PERFORM ABORT-PROGRAM THRU
+                   END-ABORT-PROGRAM
+           END-IF.
+
+           MOVE JVMDRV-ENV-COUNT TO envVarNames--C OF QueryJvm
+                                       OF COM-REQUEST.
+
+           MOVE JVMDRV-SEQ-NO TO JVMENVL-SEQ-NO.
+           MOVE ZERO          TO JVMENVL-ENV-SEQ-NO.
+           MOVE SPACES        TO W06-FIRST-ENV-NAME.
+
+           EXEC CICS STARTBR
+                FILE      ('JVMENVL')
+                RIDFLD    (JVMENVL-KEY)
+                GTEQ
+                RESP      (W03-RESP)
+                RESP2     (W03-RESP2)
+           END-EXEC.
+
+           IF (W03-RESP NOT = DFHRESP(NORMAL))
+               MOVE 'NO JVMQUERY-ENVLIST ENTRIES FOR DRIVER ENTRY'
+                 TO ERROR-MESSAGE
+               PERFORM ABORT-PROGRAM THRU
+                   END-ABORT-PROGRAM
+           END-IF.
+
+           PERFORM VARYING WS-I FROM 1 BY 1
+                     UNTIL WS-I > JVMDRV-ENV-COUNT
+               EXEC CICS READNEXT
+                    FILE      ('JVMENVL')
+                    INTO      (JVMENVL-RECORD)
+                    RIDFLD    (JVMENVL-KEY)
+                    RESP      (W03-RESP)
+                    RESP2     (W03-RESP2)
+               END-EXEC
+               IF (W03-RESP NOT = DFHRESP(NORMAL)) OR
+                  (JVMENVL-SEQ-NO NOT = JVMDRV-SEQ-NO)
+                   MOVE 'MISSING JVMQUERY-ENVLIST ENTRIES'
+                     TO ERROR-MESSAGE
+                   PERFORM ABORT-PROGRAM THRU
+                       END-ABORT-PROGRAM
+               END-IF
+               IF WS-I = 1
+                   MOVE JVMENVL-ENV-NAME TO W06-FIRST-ENV-NAME
+               END-IF
+               MOVE JVMENVL-ENV-NAME
+                 TO envVarNames OF arg0 OF QueryJvm OF COM-REQUEST(WS-I)
+           END-PERFORM.
+
+           EXEC CICS ENDBR
+                FILE ('JVMENVL')
+           END-EXEC.
+
            DISPLAY 'SET-REQUEST ENDED'.
 
        END-SET-REQUEST.   EXIT.
@@ -237,34 +616,26 @@
 
            DISPLAY 'ABOUT TO INVOKE-SERVICE'.
 
-           MOVE 'application/octet-stream' TO WAPI-MEDIATYPE.
+           MOVE SVC-MEDIATYPE TO WAPI-MEDIATYPE.
            COMPUTE WAPI-STATUSLEN = LENGTH OF WAPI-STATUSTEXT.
+           MOVE SPACES TO W08-HTTP-STATUS.
 
-           EXEC CICS WEB CONVERSE
-                SESSTOKEN         (WAPI-SESSTOKEN)
-                PATH              (WAPI-PATH)
-                PATHLENGTH        (WAPI-PATHLENGTH)
-                METHOD            (DFHVALUE(POST))
-                MEDIATYPE         (WAPI-MEDIATYPE)
-                CLIENTCONV        (DFHVALUE(NOCLICONVERT))
-                FROM              (COM-REQUEST)
-                FROMLENGTH        (LENGTH OF COM-REQUEST)
-                SET               (ADDRESS OF COM-REPLY)
-                TOLENGTH          (WAPI-TOLENGTH)
-                NOTRUNCATE
-                STATUSCODE        (WAPI-STATUSCODE)
-                STATUSTEXT        (WAPI-STATUSTEXT)
-                STATUSLEN         (WAPI-STATUSLEN)
-                RESP              (W03-RESP)
-                RESP2             (W03-RESP2)
-           END-EXEC.
-           
-           IF (W03-RESP NOT = DFHRESP(NORMAL))
+           MOVE ZERO TO W07-RETRY-ATTEMPTS.
+           SET CONVERSE-NOT-OK TO TRUE.
+
+           PERFORM CONVERSE-WITH-RETRY THRU
+               END-CONVERSE-WITH-RETRY
+               UNTIL CONVERSE-OK OR
+                     W07-RETRY-ATTEMPTS > SVC-RETRY-COUNT.
+
+           IF CONVERSE-NOT-OK
                MOVE 'EXEC CICS WEB CONVERSE FAILED' TO ERROR-MESSAGE
                PERFORM ABORT-PROGRAM THRU
                    END-ABORT-PROGRAM
            END-IF.
 
+           MOVE WAPI-STATUSCODE TO W08-HTTP-STATUS.
+
            EVALUATE WAPI-STATUSCODE
                WHEN 200
                    IF WAPI-TOLENGTH NOT > ZERO
@@ -300,14 +671,182 @@
        END-INVOKE-SERVICE.   EXIT.
 
       *---------------------------------------------------------------*
-      *  Display results returned from target service                 *
+      *  One WEB CONVERSE attempt. Waits SVC-RETRY-DELAY-SECS before  *
+      *  every attempt after the first, so a transient outage at the  *
+      *  target service does not abort the run immediately. A        *
+      *  CONVERSE that succeeds at the CICS level but comes back      *
+      *  with WAPI-STATUSCODE zero (a server timeout) is treated the  *
+      *  same as a failed CONVERSE, so it gets retried too.           *
+      *                                                               *
+      *  SET-API-KEY-HEADER is performed on every attempt, not just   *
+      *  the first: EXEC CICS WEB WRITE HTTPHEADER only attaches the  *
+      *  header to the next outbound request on the session token,   *
+      *  so a retried CONVERSE with no header of its own would go     *
+      *  out unauthenticated.                                         *
+      *---------------------------------------------------------------*
+       CONVERSE-WITH-RETRY.
+
+           ADD 1 TO W07-RETRY-ATTEMPTS.
+
+           IF W07-RETRY-ATTEMPTS > 1
+               PERFORM RETRY-DELAY THRU
+                   END-RETRY-DELAY
+           END-IF.
+
+           PERFORM SET-API-KEY-HEADER THRU
+               END-SET-API-KEY-HEADER.
+
+           EXEC CICS WEB CONVERSE
+                SESSTOKEN         (WAPI-SESSTOKEN)
+                PATH              (WAPI-PATH)
+                PATHLENGTH        (WAPI-PATHLENGTH)
+                METHOD            (WAPI-METHOD)
+                MEDIATYPE         (WAPI-MEDIATYPE)
+                CLIENTCONV        (DFHVALUE(NOCLICONVERT))
+                FROM              (COM-REQUEST)
+                FROMLENGTH        (LENGTH OF COM-REQUEST)
+                SET               (ADDRESS OF COM-REPLY)
+                TOLENGTH          (WAPI-TOLENGTH)
+                NOTRUNCATE
+                STATUSCODE        (WAPI-STATUSCODE)
+                STATUSTEXT        (WAPI-STATUSTEXT)
+                STATUSLEN         (WAPI-STATUSLEN)
+                RESP              (W03-RESP)
+                RESP2             (W03-RESP2)
+           END-EXEC.
+
+           IF (W03-RESP = DFHRESP(NORMAL))
+               IF WAPI-STATUSCODE = ZERO
+                   DISPLAY '* WEB CONVERSE TIMEOUT - ATTEMPT ',
+                       W07-RETRY-ATTEMPTS
+               ELSE
+                   SET CONVERSE-OK TO TRUE
+               END-IF
+           ELSE
+               DISPLAY '* WEB CONVERSE FAILED - ATTEMPT ',
+                   W07-RETRY-ATTEMPTS, ' RESP=', W03-RESP,
+                   ' RESP2=', W03-RESP2
+           END-IF.
+
+       END-CONVERSE-WITH-RETRY.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Pause between retry attempts.                                 *
+      *---------------------------------------------------------------*
+       RETRY-DELAY.
+
+           EXEC CICS DELAY
+                FOR SECONDS (SVC-RETRY-DELAY-SECS)
+                RESP        (W03-RESP)
+                RESP2       (W03-RESP2)
+           END-EXEC.
+
+       END-RETRY-DELAY.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Convert results returned from target service and log them    *
+      *  to the JVMQUERY-RESULT audit file.                            *
       *---------------------------------------------------------------*
        PRINT-RESULTS.
 
-      *  TODO do something useful with data returned in  COM-REPLY    *
+           PERFORM BUILD-TIMESTAMP THRU
+               END-BUILD-TIMESTAMP.
+
+           MOVE JVMDRV-SEQ-NO TO JVMRES-SEQ-NO.
+           MOVE W05-TIMESTAMP TO JVMRES-TIMESTAMP.
+
+      *
+      * envVarValues--C (the ODO counter for COM-REPLY's envVarValues
+      * table) only goes up to 100; a target service that returns a
+      * larger count would drive the PERFORM VARYING below past the
+      * declared table bound, so reject it the same way SET-REQUEST
+      * rejects an oversize JVMQUERY-ENVLIST count on the request
+      * side.
+      *
+           IF envVarValues--C OF QueryJvmResponse OF COM-REPLY > 100
+               MOVE 'TARGET SERVICE RETURNED TOO MANY ENV VALUES'
+                 TO ERROR-MESSAGE
+               PERFORM ABORT-PROGRAM THRU
+                   END-ABORT-PROGRAM
+           END-IF.
+
+           MOVE envVarValues--C OF QueryJvmResponse OF COM-REPLY
+             TO JVMRES-ENV-VALUE-COUNT.
+
+           MOVE country TO WS-CONVERT-AREA.
+           PERFORM CONVERT-ASCII-TO-EBCDIC-FIELD THRU
+               END-CONVERT-ASCII-TO-EBCDIC-FIELD.
+           MOVE WS-CONVERT-AREA TO JVMRES-COUNTRY.
+
+           MOVE currencySymbol TO WS-CONVERT-AREA.
+           PERFORM CONVERT-ASCII-TO-EBCDIC-FIELD THRU
+               END-CONVERT-ASCII-TO-EBCDIC-FIELD.
+           MOVE WS-CONVERT-AREA TO JVMRES-CURRENCY-SYMBOL.
+
+           MOVE formattedDate TO WS-CONVERT-AREA.
+           PERFORM CONVERT-ASCII-TO-EBCDIC-FIELD THRU
+               END-CONVERT-ASCII-TO-EBCDIC-FIELD.
+           MOVE WS-CONVERT-AREA TO JVMRES-FORMATTED-DATE.
+
+           MOVE language TO WS-CONVERT-AREA.
+           PERFORM CONVERT-ASCII-TO-EBCDIC-FIELD THRU
+               END-CONVERT-ASCII-TO-EBCDIC-FIELD.
+           MOVE WS-CONVERT-AREA TO JVMRES-LANGUAGE.
+
+           PERFORM WRITE-JVMQUERY-RESULT THRU
+               END-WRITE-JVMQUERY-RESULT.
 
        END-PRINT-RESULTS.   EXIT.
 
+      *---------------------------------------------------------------*
+      *  Write one audit record to the JVMQUERY-RESULT file, plus one *
+      *  JVMQUERY-VALUELIST record per returned environment variable   *
+      *  value, each converted from ASCII to EBCDIC in turn.           *
+      *---------------------------------------------------------------*
+       WRITE-JVMQUERY-RESULT.
+
+           EXEC CICS WRITE
+                FILE      ('JVMRES')
+                FROM      (JVMRES-RECORD)
+                RIDFLD    (JVMRES-KEY)
+                KEYLENGTH (LENGTH OF JVMRES-KEY)
+                RESP      (W03-RESP)
+                RESP2     (W03-RESP2)
+           END-EXEC.
+
+           IF (W03-RESP NOT = DFHRESP(NORMAL))
+               DISPLAY '* JVMQUERY-RESULT WRITE FAILED - RESP=',
+                   W03-RESP, ' RESP2=', W03-RESP2
+           END-IF.
+
+           MOVE JVMRES-SEQ-NO TO JVMVALL-SEQ-NO.
+
+           PERFORM VARYING WS-I FROM 1 BY 1
+                     UNTIL WS-I > JVMRES-ENV-VALUE-COUNT
+               MOVE WS-I TO JVMVALL-ENV-SEQ-NO
+               MOVE envVarValues OF R-return OF QueryJvmResponse
+                    OF COM-REPLY(WS-I) TO WS-CONVERT-AREA
+               PERFORM CONVERT-ASCII-TO-EBCDIC-FIELD THRU
+                   END-CONVERT-ASCII-TO-EBCDIC-FIELD
+               MOVE WS-CONVERT-AREA TO JVMVALL-ENV-VALUE
+
+               EXEC CICS WRITE
+                    FILE      ('JVMVALL')
+                    FROM      (JVMVALL-RECORD)
+                    RIDFLD    (JVMVALL-KEY)
+                    KEYLENGTH (LENGTH OF JVMVALL-KEY)
+                    RESP      (W03-RESP)
+                    RESP2     (W03-RESP2)
+               END-EXEC
+
+               IF (W03-RESP NOT = DFHRESP(NORMAL))
+                   DISPLAY '* JVMQUERY-VALUELIST WRITE FAILED - RESP=',
+                       W03-RESP, ' RESP2=', W03-RESP2
+               END-IF
+           END-PERFORM.
+
+       END-WRITE-JVMQUERY-RESULT.   EXIT.
+
       *---------------------------------------------------------------*
       *  Close connection and terminate program.                      *
       *---------------------------------------------------------------*
@@ -348,6 +887,27 @@
 
        END-CONVERT-REPLY.   EXIT.
 
+      *---------------------------------------------------------------*
+      *  Run one 32-byte DISPLAY field through the ASCII to EBCDIC    *
+      *  table in WS-CONVERT-AREA. Used by PRINT-RESULTS to convert   *
+      *  successful-reply fields the same way CONVERT-REPLY converts  *
+      *  error text.                                                  *
+      *---------------------------------------------------------------*
+       CONVERT-ASCII-TO-EBCDIC-FIELD.
+
+           PERFORM VARYING WS-I FROM 1 BY 1
+                     UNTIL WS-I > WS-CONVERT-LEN
+               MOVE WS-CONVERT-AREA(WS-I:1) TO WS-CHAR
+               IF (WS-NUM < 256)
+                   MOVE W00-ASCII-2-EBCDIC(WS-NUM + 1)
+                     TO WS-CONVERT-AREA(WS-I:1)
+               ELSE
+                   MOVE '?' TO WS-CONVERT-AREA(WS-I:1)
+               END-IF
+           END-PERFORM.
+
+       END-CONVERT-ASCII-TO-EBCDIC-FIELD.   EXIT.
+
       *---------------------------------------------------------------*
       *  Free keyboard and return to CICS                             *
       *---------------------------------------------------------------*
@@ -378,13 +938,37 @@
       *---------------------------------------------------------------*
        DISPLAY-ERROR-MESSAGE.
 
-           EXEC CICS SEND TEXT FROM(ERROR-MESSAGE) FREEKB END-EXEC. 
+      *
+      * ERRLOG is built and written before the SEND TEXT below: a
+      * SEND TEXT issued against a transaction with no attached
+      * terminal abends the task on the unhandled exceptional
+      * condition, which would otherwise lose the audit row before
+      * it was ever written. The diagnostic DISPLAYs still come
+      * first, while W03-RESP/W03-RESP2 still hold the original
+      * failure's values rather than WRITE-ERROR-LOG's own.
+      *
+           MOVE W06-SERVICE-ID TO ERRLOG-SERVICE-ID.
+           MOVE W03-RESP       TO ERRLOG-RESP.
+           MOVE W03-RESP2      TO ERRLOG-RESP2.
+           MOVE W08-HTTP-STATUS TO ERRLOG-HTTP-STATUS.
+           MOVE ERROR-MESSAGE  TO ERRLOG-MESSAGE.
+
+           PERFORM BUILD-TIMESTAMP THRU
+               END-BUILD-TIMESTAMP.
+
+           MOVE W05-TIMESTAMP  TO ERRLOG-TIMESTAMP.
+
            DISPLAY '************************************************'.
            DISPLAY '* ', ERROR-MESSAGE.
            DISPLAY '* COMPLETION CODE : ', W03-RESP.
            DISPLAY '* REASON CODE     : ', W03-RESP2.
            DISPLAY '************************************************'.
 
+           PERFORM WRITE-ERROR-LOG THRU
+               END-WRITE-ERROR-LOG.
+
+           EXEC CICS SEND TEXT FROM(ERROR-MESSAGE) FREEKB END-EXEC.
+
        END-DISPLAY-ERROR-MESSAGE.   EXIT.
        
        END PROGRAM JVMQUERY.
