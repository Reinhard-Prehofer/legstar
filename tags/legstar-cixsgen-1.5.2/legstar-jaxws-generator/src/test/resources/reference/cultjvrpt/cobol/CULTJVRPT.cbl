@@ -0,0 +1,712 @@
+       PROCESS XOPTS(APOST)
+       PROCESS NOSEQ LIB OPTIMIZE(FULL)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CULTJVRPT.
+      *****************************************************************
+      * OVERVIEW                                                      *
+      * --------                                                      *
+      * Daily batch reconciliation report for the CULTUREI and        *
+      * JVMQUERY client transactions. Reads today's entries from the  *
+      * CULTURE-LOG and JVMQUERY-RESULT audit files and from the       *
+      * shared ERRLOG file, and reconciles them against the            *
+      * CULTUREI-DRIVER and JVMQUERY-DRIVER input lists to report, per *
+      * service: how many calls were attempted today, how many        *
+      * succeeded, how many failed (broken down by completion/reason   *
+      * code), and which driver entries never got a successful reply   *
+      * today.                                                         *
+      *                                                               *
+      * Run once a day after both clients' batch driver runs have     *
+      * completed. Intended to be driven by JCL that ASSIGNs CULTLOG,  *
+      * JVMRES, ERRLOG, CULTDRV, JVMDRV and RPTOUT to the same data     *
+      * sets/files the CULTUREI and JVMQUERY transactions use.          *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CULTURE-LOG-FILE ASSIGN TO CULTLOG
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CULTLOG-KEY
+               FILE STATUS IS W09-CULTLOG-STATUS.
+
+           SELECT JVMQUERY-RESULT-FILE ASSIGN TO JVMRES
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS JVMRES-KEY
+               FILE STATUS IS W09-JVMRES-STATUS.
+
+           SELECT ERROR-LOG-FILE ASSIGN TO ERRLOG
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ERRLOG-KEY
+               FILE STATUS IS W09-ERRLOG-STATUS.
+
+           SELECT CULTUREI-DRIVER-FILE ASSIGN TO CULTDRV
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CULTDRV-SEQ-NO
+               FILE STATUS IS W09-CULTDRV-STATUS.
+
+           SELECT JVMQUERY-DRIVER-FILE ASSIGN TO JVMDRV
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS JVMDRV-SEQ-NO
+               FILE STATUS IS W09-JVMDRV-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO CHKPT
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CHKPT-SERVICE-ID
+               FILE STATUS IS W09-CHKPT-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO RPTOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS W09-RPTOUT-STATUS.
+
+       DATA DIVISION.
+      *****************************************************************
+      *              F I L E       S E C T I O N                      *
+      *****************************************************************
+       FILE SECTION.
+       FD  CULTURE-LOG-FILE.
+           COPY CULTLOGR.
+
+       FD  JVMQUERY-RESULT-FILE.
+           COPY JVMRESR.
+
+       FD  ERROR-LOG-FILE.
+           COPY ERRLOGR.
+
+       FD  CULTUREI-DRIVER-FILE.
+           COPY CULTDRVR.
+
+       FD  JVMQUERY-DRIVER-FILE.
+           COPY JVMDRVR.
+
+       FD  CHECKPOINT-FILE.
+           COPY CHKPTR.
+
+       FD  REPORT-FILE.
+       01  RPT-LINE                       PIC X(132).
+
+      *****************************************************************
+      *        W O R K I N G    S T O R A G E    S E C T I O N        *
+      *****************************************************************
+       WORKING-STORAGE SECTION.
+
+      *---------------------------------------------------------------*
+      *  File status codes                                            *
+      *---------------------------------------------------------------*
+       01  W09-CULTLOG-STATUS              PIC X(2) VALUE '00'.
+       01  W09-JVMRES-STATUS               PIC X(2) VALUE '00'.
+       01  W09-ERRLOG-STATUS               PIC X(2) VALUE '00'.
+       01  W09-CULTDRV-STATUS              PIC X(2) VALUE '00'.
+       01  W09-JVMDRV-STATUS               PIC X(2) VALUE '00'.
+       01  W09-CHKPT-STATUS                PIC X(2) VALUE '00'.
+       01  W09-RPTOUT-STATUS               PIC X(2) VALUE '00'.
+
+      *---------------------------------------------------------------*
+      *  Last driver sequence number each service has ever succeeded *
+      *  through, read from CHKPT (see LOAD-CHECKPOINTS). A driver    *
+      *  entry at or below this number has already succeeded on some *
+      *  prior run and must not be carried forward into the          *
+      *  never-successful list run after run.                         *
+      *---------------------------------------------------------------*
+       01  W09-CULTCHKPT-LAST-SEQ-NO       PIC 9(8) COMP VALUE ZERO.
+       01  W09-JVMCHKPT-LAST-SEQ-NO        PIC 9(8) COMP VALUE ZERO.
+
+      *---------------------------------------------------------------*
+      *  Message built for an unattended-run abort (see ABORT-PROGRAM)*
+      *---------------------------------------------------------------*
+       01  W09-ABORT-MESSAGE               PIC X(60) VALUE SPACES.
+
+      *---------------------------------------------------------------*
+      *  End-of-file switches                                         *
+      *---------------------------------------------------------------*
+       01  W09-CULTLOG-SW                  PIC X VALUE 'N'.
+           88  CULTLOG-EOF                     VALUE 'Y'.
+           88  CULTLOG-NOT-EOF                  VALUE 'N'.
+       01  W09-JVMRES-SW                   PIC X VALUE 'N'.
+           88  JVMRES-EOF                      VALUE 'Y'.
+           88  JVMRES-NOT-EOF                   VALUE 'N'.
+       01  W09-ERRLOG-SW                   PIC X VALUE 'N'.
+           88  ERRLOG-EOF                      VALUE 'Y'.
+           88  ERRLOG-NOT-EOF                   VALUE 'N'.
+       01  W09-CULTDRV-SW                  PIC X VALUE 'N'.
+           88  CULTDRV-EOF                     VALUE 'Y'.
+           88  CULTDRV-NOT-EOF                  VALUE 'N'.
+       01  W09-JVMDRV-SW                   PIC X VALUE 'N'.
+           88  JVMDRV-EOF                      VALUE 'Y'.
+           88  JVMDRV-NOT-EOF                   VALUE 'N'.
+
+      *---------------------------------------------------------------*
+      *  Run date - reconciliation only counts records timestamped    *
+      *  today, so reruns of this report do not double-count history. *
+      *---------------------------------------------------------------*
+       01  W09-RUN-DATE                    PIC X(8).
+
+      *---------------------------------------------------------------*
+      *  Expected-keys tables, loaded from the driver files and       *
+      *  marked off as matching log entries are found. Sized for the  *
+      *  largest batch run this shop expects to drive in one day; an  *
+      *  input list longer than that is reported, not silently        *
+      *  truncated.                                                    *
+      *---------------------------------------------------------------*
+       01  W09-CULTDRV-TABLE.
+           05  W09-CULTDRV-ENTRY OCCURS 1000 TIMES
+                       INDEXED BY W09-CULTDRV-IDX.
+               10  W09-CULTDRV-T-CODE      PIC X(32).
+               10  W09-CULTDRV-T-FOUND-SW  PIC X VALUE 'N'.
+                   88  W09-CULTDRV-T-FOUND     VALUE 'Y'.
+       01  W09-CULTDRV-COUNT               PIC 9(4) COMP VALUE ZERO.
+
+       01  W09-JVMDRV-TABLE.
+           05  W09-JVMDRV-ENTRY OCCURS 1000 TIMES
+                       INDEXED BY W09-JVMDRV-IDX.
+               10  W09-JVMDRV-T-SEQ-NO     PIC 9(8) COMP.
+               10  W09-JVMDRV-T-FOUND-SW   PIC X VALUE 'N'.
+                   88  W09-JVMDRV-T-FOUND      VALUE 'Y'.
+       01  W09-JVMDRV-COUNT                PIC 9(4) COMP VALUE ZERO.
+
+      *---------------------------------------------------------------*
+      *  Failure breakdown by service + completion/reason code,        *
+      *  accumulated in SCAN-ERROR-LOG and printed per-code in         *
+      *  PRINT-REPORT. Sized for the largest number of distinct        *
+      *  RESP/RESP2 combinations this shop expects in one day; an      *
+      *  overflow is reported, not silently dropped.                   *
+      *---------------------------------------------------------------*
+       01  W09-FAILCODE-TABLE.
+           05  W09-FAILCODE-ENTRY OCCURS 200 TIMES
+                       INDEXED BY W09-FAILCODE-IDX.
+               10  W09-FAILCODE-SERVICE-ID PIC X(8).
+               10  W09-FAILCODE-RESP       PIC S9(9) BINARY.
+               10  W09-FAILCODE-RESP2      PIC S9(9) BINARY.
+               10  W09-FAILCODE-HTTP-STATUS PIC X(3).
+               10  W09-FAILCODE-COUNT      PIC 9(7) VALUE ZERO.
+       01  W09-FAILCODE-COUNT-USED         PIC 9(4) COMP VALUE ZERO.
+       01  W09-FAILCODE-FOUND-SW           PIC X VALUE 'N'.
+           88  W09-FAILCODE-FOUND              VALUE 'Y'.
+       01  W09-FAILCODE-COUNT-DISPLAY      PIC Z(6)9.
+
+      *---------------------------------------------------------------*
+      *  Reconciliation counters                                      *
+      *---------------------------------------------------------------*
+       01  W09-CULT-ATTEMPTS               PIC 9(7) VALUE ZERO.
+       01  W09-CULT-SUCCESSES              PIC 9(7) VALUE ZERO.
+       01  W09-CULT-FAILURES               PIC 9(7) VALUE ZERO.
+       01  W09-JVM-ATTEMPTS                PIC 9(7) VALUE ZERO.
+       01  W09-JVM-SUCCESSES               PIC 9(7) VALUE ZERO.
+       01  W09-JVM-FAILURES                PIC 9(7) VALUE ZERO.
+
+      *---------------------------------------------------------------*
+      *  Work variables                                                *
+      *---------------------------------------------------------------*
+       01  W09-I                           PIC S9(9) BINARY VALUE ZERO.
+       01  W09-RESP-DISPLAY                PIC -(9)9.
+       01  W09-RESP2-DISPLAY               PIC -(9)9.
+       01  W09-SEQ-NO-DISPLAY              PIC Z(7)9.
+
+      *****************************************************************
+      *    P R O C E D U R E  D I V I S I O N   S E C T I O N         *
+      *****************************************************************
+       PROCEDURE DIVISION.
+
+           PERFORM PROLOG THRU
+               END-PROLOG.
+
+           PERFORM LOAD-CHECKPOINTS THRU
+               END-LOAD-CHECKPOINTS.
+
+           PERFORM BUILD-EXPECTED-TOTALS THRU
+               END-BUILD-EXPECTED-TOTALS.
+
+           PERFORM SCAN-CULTURE-LOG THRU
+               END-SCAN-CULTURE-LOG.
+
+           PERFORM SCAN-JVMQUERY-LOG THRU
+               END-SCAN-JVMQUERY-LOG.
+
+           PERFORM SCAN-ERROR-LOG THRU
+               END-SCAN-ERROR-LOG.
+
+           PERFORM PRINT-REPORT THRU
+               END-PRINT-REPORT.
+
+           PERFORM EPILOG THRU
+               END-EPILOG.
+
+           STOP RUN.
+
+      *---------------------------------------------------------------*
+      *  Open all files and establish today's run date.                *
+      *---------------------------------------------------------------*
+       PROLOG.
+
+           DISPLAY
+               'CULTJVRPT STARTING ==============================='.
+
+           ACCEPT W09-RUN-DATE FROM DATE YYYYMMDD.
+
+           OPEN INPUT CULTURE-LOG-FILE
+                      JVMQUERY-RESULT-FILE
+                      ERROR-LOG-FILE
+                      CULTUREI-DRIVER-FILE
+                      JVMQUERY-DRIVER-FILE
+                      CHECKPOINT-FILE.
+
+      *
+      * An unattended daily run cannot fix a missing or un-openable
+      * file itself, so fail loudly here rather than either abending
+      * obscurely on the first READ or silently treating the file as
+      * already at end.
+      *
+           IF W09-CULTLOG-STATUS NOT = '00' AND
+              W09-CULTLOG-STATUS NOT = '97'
+               STRING 'OPEN FAILED FOR CULTLOG - STATUS='
+                      W09-CULTLOG-STATUS
+                      DELIMITED BY SIZE INTO W09-ABORT-MESSAGE
+               PERFORM ABORT-PROGRAM THRU
+                   END-ABORT-PROGRAM
+           END-IF.
+
+           IF W09-JVMRES-STATUS NOT = '00' AND
+              W09-JVMRES-STATUS NOT = '97'
+               STRING 'OPEN FAILED FOR JVMRES - STATUS='
+                      W09-JVMRES-STATUS
+                      DELIMITED BY SIZE INTO W09-ABORT-MESSAGE
+               PERFORM ABORT-PROGRAM THRU
+                   END-ABORT-PROGRAM
+           END-IF.
+
+           IF W09-ERRLOG-STATUS NOT = '00' AND
+              W09-ERRLOG-STATUS NOT = '97'
+               STRING 'OPEN FAILED FOR ERRLOG - STATUS='
+                      W09-ERRLOG-STATUS
+                      DELIMITED BY SIZE INTO W09-ABORT-MESSAGE
+               PERFORM ABORT-PROGRAM THRU
+                   END-ABORT-PROGRAM
+           END-IF.
+
+           IF W09-CULTDRV-STATUS NOT = '00' AND
+              W09-CULTDRV-STATUS NOT = '97'
+               STRING 'OPEN FAILED FOR CULTDRV - STATUS='
+                      W09-CULTDRV-STATUS
+                      DELIMITED BY SIZE INTO W09-ABORT-MESSAGE
+               PERFORM ABORT-PROGRAM THRU
+                   END-ABORT-PROGRAM
+           END-IF.
+
+           IF W09-JVMDRV-STATUS NOT = '00' AND
+              W09-JVMDRV-STATUS NOT = '97'
+               STRING 'OPEN FAILED FOR JVMDRV - STATUS='
+                      W09-JVMDRV-STATUS
+                      DELIMITED BY SIZE INTO W09-ABORT-MESSAGE
+               PERFORM ABORT-PROGRAM THRU
+                   END-ABORT-PROGRAM
+           END-IF.
+
+           IF W09-CHKPT-STATUS NOT = '00' AND
+              W09-CHKPT-STATUS NOT = '97'
+               STRING 'OPEN FAILED FOR CHKPT - STATUS='
+                      W09-CHKPT-STATUS
+                      DELIMITED BY SIZE INTO W09-ABORT-MESSAGE
+               PERFORM ABORT-PROGRAM THRU
+                   END-ABORT-PROGRAM
+           END-IF.
+
+           OPEN OUTPUT REPORT-FILE.
+
+           IF W09-RPTOUT-STATUS NOT = '00' AND
+              W09-RPTOUT-STATUS NOT = '97'
+               STRING 'OPEN FAILED FOR RPTOUT - STATUS='
+                      W09-RPTOUT-STATUS
+                      DELIMITED BY SIZE INTO W09-ABORT-MESSAGE
+               PERFORM ABORT-PROGRAM THRU
+                   END-ABORT-PROGRAM
+           END-IF.
+
+           DISPLAY 'RECONCILING ACTIVITY FOR ', W09-RUN-DATE.
+
+       END-PROLOG.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Read each service's CHKPT record to find the last driver     *
+      *  sequence number it has ever succeeded through. CULTUREI and  *
+      *  JVMQUERY each process a driver entry exactly once, resuming  *
+      *  from CHKPT-LAST-SEQ-NO + 1 on every run, so an entry at or    *
+      *  below this number succeeded on some prior run (today's or    *
+      *  not) and must never again be carried into the never-        *
+      *  successful list. NOTFND just means no entry has succeeded    *
+      *  yet, so the boundary stays at ZERO.                          *
+      *---------------------------------------------------------------*
+       LOAD-CHECKPOINTS.
+
+           MOVE 'CULTUREI' TO CHKPT-SERVICE-ID.
+
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+
+           IF W09-CHKPT-STATUS = '00'
+               MOVE CHKPT-LAST-SEQ-NO TO W09-CULTCHKPT-LAST-SEQ-NO
+           END-IF.
+
+           MOVE 'JVMQUERY' TO CHKPT-SERVICE-ID.
+
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+
+           IF W09-CHKPT-STATUS = '00'
+               MOVE CHKPT-LAST-SEQ-NO TO W09-JVMCHKPT-LAST-SEQ-NO
+           END-IF.
+
+       END-LOAD-CHECKPOINTS.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Load the expected-keys tables from the driver files, limited *
+      *  to entries that have not yet succeeded on any run (see       *
+      *  LOAD-CHECKPOINTS) - an entry already past its service's      *
+      *  checkpoint succeeded previously and is correctly excluded,    *
+      *  not just absent from today's CULTURE-LOG/JVMQUERY-RESULT.     *
+      *---------------------------------------------------------------*
+       BUILD-EXPECTED-TOTALS.
+
+           READ CULTUREI-DRIVER-FILE NEXT RECORD
+               AT END
+                   SET CULTDRV-EOF TO TRUE
+           END-READ.
+
+           PERFORM UNTIL CULTDRV-EOF
+               IF CULTDRV-SEQ-NO > W09-CULTCHKPT-LAST-SEQ-NO
+                   IF W09-CULTDRV-COUNT < 1000
+                       ADD 1 TO W09-CULTDRV-COUNT
+                       MOVE CULTDRV-CULTURE-CODE
+                         TO W09-CULTDRV-T-CODE(W09-CULTDRV-COUNT)
+                       MOVE 'N'
+                         TO W09-CULTDRV-T-FOUND-SW(W09-CULTDRV-COUNT)
+                   ELSE
+                       DISPLAY '* CULTUREI-DRIVER TABLE FULL - ',
+                           'SOME ENTRIES NOT RECONCILED'
+                   END-IF
+               END-IF
+
+               READ CULTUREI-DRIVER-FILE NEXT RECORD
+                   AT END
+                       SET CULTDRV-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+
+           READ JVMQUERY-DRIVER-FILE NEXT RECORD
+               AT END
+                   SET JVMDRV-EOF TO TRUE
+           END-READ.
+
+           PERFORM UNTIL JVMDRV-EOF
+               IF JVMDRV-SEQ-NO > W09-JVMCHKPT-LAST-SEQ-NO
+                   IF W09-JVMDRV-COUNT < 1000
+                       ADD 1 TO W09-JVMDRV-COUNT
+                       MOVE JVMDRV-SEQ-NO
+                         TO W09-JVMDRV-T-SEQ-NO(W09-JVMDRV-COUNT)
+                       MOVE 'N'
+                         TO W09-JVMDRV-T-FOUND-SW(W09-JVMDRV-COUNT)
+                   ELSE
+                       DISPLAY '* JVMQUERY-DRIVER TABLE FULL - ',
+                           'SOME ENTRIES NOT RECONCILED'
+                   END-IF
+               END-IF
+
+               READ JVMQUERY-DRIVER-FILE NEXT RECORD
+                   AT END
+                       SET JVMDRV-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+
+       END-BUILD-EXPECTED-TOTALS.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Scan today's CULTURE-LOG entries, tally successes, and mark  *
+      *  off the matching CULTUREI-DRIVER table entry as satisfied.   *
+      *---------------------------------------------------------------*
+       SCAN-CULTURE-LOG.
+
+           READ CULTURE-LOG-FILE NEXT RECORD
+               AT END
+                   SET CULTLOG-EOF TO TRUE
+           END-READ.
+
+           PERFORM UNTIL CULTLOG-EOF
+               IF CULTLOG-TIMESTAMP(1:8) = W09-RUN-DATE
+                   ADD 1 TO W09-CULT-SUCCESSES
+                   PERFORM VARYING W09-CULTDRV-IDX FROM 1 BY 1
+                             UNTIL W09-CULTDRV-IDX > W09-CULTDRV-COUNT
+                       IF W09-CULTDRV-T-CODE(W09-CULTDRV-IDX) =
+                               CULTLOG-CULTURE-CODE
+                           MOVE 'Y' TO
+                               W09-CULTDRV-T-FOUND-SW(W09-CULTDRV-IDX)
+                       END-IF
+                   END-PERFORM
+               END-IF
+
+               READ CULTURE-LOG-FILE NEXT RECORD
+                   AT END
+                       SET CULTLOG-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+
+       END-SCAN-CULTURE-LOG.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Scan today's JVMQUERY-RESULT entries, tally successes, and   *
+      *  mark off the matching JVMQUERY-DRIVER table entry.           *
+      *---------------------------------------------------------------*
+       SCAN-JVMQUERY-LOG.
+
+           READ JVMQUERY-RESULT-FILE NEXT RECORD
+               AT END
+                   SET JVMRES-EOF TO TRUE
+           END-READ.
+
+           PERFORM UNTIL JVMRES-EOF
+               IF JVMRES-TIMESTAMP(1:8) = W09-RUN-DATE
+                   ADD 1 TO W09-JVM-SUCCESSES
+                   PERFORM VARYING W09-JVMDRV-IDX FROM 1 BY 1
+                             UNTIL W09-JVMDRV-IDX > W09-JVMDRV-COUNT
+                       IF W09-JVMDRV-T-SEQ-NO(W09-JVMDRV-IDX) =
+                               JVMRES-SEQ-NO
+                           MOVE 'Y' TO
+                               W09-JVMDRV-T-FOUND-SW(W09-JVMDRV-IDX)
+                       END-IF
+                   END-PERFORM
+               END-IF
+
+               READ JVMQUERY-RESULT-FILE NEXT RECORD
+                   AT END
+                       SET JVMRES-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+
+       END-SCAN-JVMQUERY-LOG.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Scan today's ERRLOG entries and tally failures per service.   *
+      *---------------------------------------------------------------*
+       SCAN-ERROR-LOG.
+
+           READ ERROR-LOG-FILE NEXT RECORD
+               AT END
+                   SET ERRLOG-EOF TO TRUE
+           END-READ.
+
+           PERFORM UNTIL ERRLOG-EOF
+               IF ERRLOG-TIMESTAMP(1:8) = W09-RUN-DATE
+                   EVALUATE ERRLOG-SERVICE-ID
+                       WHEN 'CULTUREI'
+                           ADD 1 TO W09-CULT-FAILURES
+                       WHEN 'JVMQUERY'
+                           ADD 1 TO W09-JVM-FAILURES
+                   END-EVALUATE
+
+                   MOVE ERRLOG-RESP  TO W09-RESP-DISPLAY
+                   MOVE ERRLOG-RESP2 TO W09-RESP2-DISPLAY
+                   STRING '  FAILURE ' ERRLOG-SERVICE-ID
+                          ' AT ' ERRLOG-TIMESTAMP
+                          ' RESP=' W09-RESP-DISPLAY
+                          ' RESP2=' W09-RESP2-DISPLAY
+                          ' HTTP=' ERRLOG-HTTP-STATUS
+                          DELIMITED BY SIZE INTO RPT-LINE
+                   WRITE RPT-LINE
+
+                   PERFORM TALLY-FAILURE-CODE THRU
+                       END-TALLY-FAILURE-CODE
+               END-IF
+
+               READ ERROR-LOG-FILE NEXT RECORD
+                   AT END
+                       SET ERRLOG-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+
+       END-SCAN-ERROR-LOG.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Add one failure to the service+RESP+RESP2+HTTP-STATUS         *
+      *  breakdown table, matching an existing entry for this exact    *
+      *  combination if there is one, otherwise starting a new one.    *
+      *  ERRLOG-HTTP-STATUS is blank for a CICS-level failure (the     *
+      *  call never got far enough to get an HTTP response), so it    *
+      *  does not collapse distinct RESP/RESP2 combinations together; *
+      *  for an HTTP-level failure (RESP/RESP2 both NORMAL) it is      *
+      *  what actually distinguishes one failure from another, which  *
+      *  RESP/RESP2 alone cannot do since every HTTP failure comes     *
+      *  back as a successful CICS call.                               *
+      *---------------------------------------------------------------*
+       TALLY-FAILURE-CODE.
+
+           SET W09-FAILCODE-FOUND-SW TO 'N'.
+
+           PERFORM VARYING W09-FAILCODE-IDX FROM 1 BY 1
+                     UNTIL W09-FAILCODE-IDX > W09-FAILCODE-COUNT-USED
+               IF W09-FAILCODE-SERVICE-ID(W09-FAILCODE-IDX) =
+                       ERRLOG-SERVICE-ID AND
+                  W09-FAILCODE-RESP(W09-FAILCODE-IDX) =
+                       ERRLOG-RESP AND
+                  W09-FAILCODE-RESP2(W09-FAILCODE-IDX) =
+                       ERRLOG-RESP2 AND
+                  W09-FAILCODE-HTTP-STATUS(W09-FAILCODE-IDX) =
+                       ERRLOG-HTTP-STATUS
+                   ADD 1 TO W09-FAILCODE-COUNT(W09-FAILCODE-IDX)
+                   SET W09-FAILCODE-FOUND-SW TO 'Y'
+               END-IF
+           END-PERFORM.
+
+           IF NOT W09-FAILCODE-FOUND
+               IF W09-FAILCODE-COUNT-USED < 200
+                   ADD 1 TO W09-FAILCODE-COUNT-USED
+                   MOVE ERRLOG-SERVICE-ID
+                     TO W09-FAILCODE-SERVICE-ID(W09-FAILCODE-COUNT-USED)
+                   MOVE ERRLOG-RESP
+                     TO W09-FAILCODE-RESP(W09-FAILCODE-COUNT-USED)
+                   MOVE ERRLOG-RESP2
+                     TO W09-FAILCODE-RESP2(W09-FAILCODE-COUNT-USED)
+                   MOVE ERRLOG-HTTP-STATUS TO
+                     W09-FAILCODE-HTTP-STATUS(W09-FAILCODE-COUNT-USED)
+                   MOVE 1
+                     TO W09-FAILCODE-COUNT(W09-FAILCODE-COUNT-USED)
+               ELSE
+                   DISPLAY '* FAILURE CODE TABLE FULL - ',
+                       'SOME CODES NOT BROKEN OUT'
+               END-IF
+           END-IF.
+
+       END-TALLY-FAILURE-CODE.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Print the daily reconciliation summary.                      *
+      *---------------------------------------------------------------*
+       PRINT-REPORT.
+
+           COMPUTE W09-CULT-ATTEMPTS =
+               W09-CULT-SUCCESSES + W09-CULT-FAILURES.
+           COMPUTE W09-JVM-ATTEMPTS =
+               W09-JVM-SUCCESSES + W09-JVM-FAILURES.
+
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+           STRING 'CULTUREI / JVMQUERY RECONCILIATION REPORT FOR '
+                  W09-RUN-DATE
+                  DELIMITED BY SIZE INTO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+
+           STRING '  CULTUREI ATTEMPTS=' W09-CULT-ATTEMPTS
+                  ' SUCCESSES=' W09-CULT-SUCCESSES
+                  ' FAILURES=' W09-CULT-FAILURES
+                  DELIMITED BY SIZE INTO RPT-LINE.
+           WRITE RPT-LINE.
+
+           STRING '  JVMQUERY ATTEMPTS=' W09-JVM-ATTEMPTS
+                  ' SUCCESSES=' W09-JVM-SUCCESSES
+                  ' FAILURES=' W09-JVM-FAILURES
+                  DELIMITED BY SIZE INTO RPT-LINE.
+           WRITE RPT-LINE.
+
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE '  FAILURES BROKEN OUT BY RESP/RESP2/HTTP STATUS:'
+             TO RPT-LINE.
+           WRITE RPT-LINE.
+
+           PERFORM VARYING W09-FAILCODE-IDX FROM 1 BY 1
+                     UNTIL W09-FAILCODE-IDX > W09-FAILCODE-COUNT-USED
+               MOVE W09-FAILCODE-RESP(W09-FAILCODE-IDX)
+                 TO W09-RESP-DISPLAY
+               MOVE W09-FAILCODE-RESP2(W09-FAILCODE-IDX)
+                 TO W09-RESP2-DISPLAY
+               MOVE W09-FAILCODE-COUNT(W09-FAILCODE-IDX)
+                 TO W09-FAILCODE-COUNT-DISPLAY
+               STRING '    ' W09-FAILCODE-SERVICE-ID(W09-FAILCODE-IDX)
+                      ' RESP=' W09-RESP-DISPLAY
+                      ' RESP2=' W09-RESP2-DISPLAY
+                      ' HTTP='
+                      W09-FAILCODE-HTTP-STATUS(W09-FAILCODE-IDX)
+                      ' COUNT=' W09-FAILCODE-COUNT-DISPLAY
+                      DELIMITED BY SIZE INTO RPT-LINE
+               WRITE RPT-LINE
+           END-PERFORM.
+
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE '  CULTUREI-DRIVER ENTRIES NEVER SUCCESSFUL TODAY:'
+             TO RPT-LINE.
+           WRITE RPT-LINE.
+
+           PERFORM VARYING W09-CULTDRV-IDX FROM 1 BY 1
+                     UNTIL W09-CULTDRV-IDX > W09-CULTDRV-COUNT
+               IF NOT W09-CULTDRV-T-FOUND(W09-CULTDRV-IDX)
+                   STRING '    ' W09-CULTDRV-T-CODE(W09-CULTDRV-IDX)
+                          DELIMITED BY SIZE INTO RPT-LINE
+                   WRITE RPT-LINE
+               END-IF
+           END-PERFORM.
+
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE '  JVMQUERY-DRIVER ENTRIES NEVER SUCCESSFUL TODAY:'
+             TO RPT-LINE.
+           WRITE RPT-LINE.
+
+           PERFORM VARYING W09-JVMDRV-IDX FROM 1 BY 1
+                     UNTIL W09-JVMDRV-IDX > W09-JVMDRV-COUNT
+               IF NOT W09-JVMDRV-T-FOUND(W09-JVMDRV-IDX)
+                   MOVE W09-JVMDRV-T-SEQ-NO(W09-JVMDRV-IDX)
+                     TO W09-SEQ-NO-DISPLAY
+                   STRING '    SEQ-NO=' W09-SEQ-NO-DISPLAY
+                          DELIMITED BY SIZE INTO RPT-LINE
+                   WRITE RPT-LINE
+               END-IF
+           END-PERFORM.
+
+       END-PRINT-REPORT.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Close all files.                                              *
+      *---------------------------------------------------------------*
+       EPILOG.
+
+           CLOSE CULTURE-LOG-FILE
+                 JVMQUERY-RESULT-FILE
+                 ERROR-LOG-FILE
+                 CULTUREI-DRIVER-FILE
+                 JVMQUERY-DRIVER-FILE
+                 CHECKPOINT-FILE
+                 REPORT-FILE.
+
+           DISPLAY
+               'CULTJVRPT STOPPING ==============================='.
+
+       END-EPILOG.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Something went wrong that this unattended run cannot recover *
+      *  from (today, an un-openable file). Report it and stop - any  *
+      *  files already open are left for the operator to inspect      *
+      *  rather than closed, since CLOSE itself could mask what went   *
+      *  wrong.                                                        *
+      *---------------------------------------------------------------*
+       ABORT-PROGRAM.
+
+           DISPLAY '************************************************'.
+           DISPLAY '* ', W09-ABORT-MESSAGE.
+           DISPLAY '************************************************'.
+
+           STOP RUN.
+
+       END-ABORT-PROGRAM.   EXIT.
+
+       END PROGRAM CULTJVRPT.
