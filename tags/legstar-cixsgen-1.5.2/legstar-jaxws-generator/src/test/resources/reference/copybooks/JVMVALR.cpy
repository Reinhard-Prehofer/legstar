@@ -0,0 +1,17 @@
+      *****************************************************************
+      * JVMVALR                                                       *
+      * -------                                                       *
+      * Record layout for the JVMQUERY-VALUELIST file. Holds one      *
+      * returned environment variable value per record, keyed by the  *
+      * JVMQUERY-RESULT entry it belongs to (JVMVALL-SEQ-NO, same      *
+      * value as JVMRES-SEQ-NO) and its position within that entry's   *
+      * reply (JVMVALL-ENV-SEQ-NO). Maintaining the values here rather *
+      * than inline in JVMRESR lets a reply carry any number of        *
+      * environment variable values, matching the uncapped request     *
+      * list introduced by the JVMQUERY-ENVLIST file (see JVMENVR).    *
+      *****************************************************************
+       01  JVMVALL-RECORD.
+           05  JVMVALL-KEY.
+               10  JVMVALL-SEQ-NO             PIC 9(8) COMP.
+               10  JVMVALL-ENV-SEQ-NO         PIC 9(4) COMP.
+           05  JVMVALL-ENV-VALUE              PIC X(32).
