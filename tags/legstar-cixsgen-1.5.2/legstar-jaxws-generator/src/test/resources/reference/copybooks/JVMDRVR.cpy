@@ -0,0 +1,12 @@
+      *****************************************************************
+      * JVMDRVR                                                       *
+      * --------                                                      *
+      * Record layout for the JVMQUERY-DRIVER file. Holds, per batch   *
+      * entry, how many environment variable names to query - the     *
+      * names themselves live in the JVMQUERY-ENVLIST file (see        *
+      * JVMENVR), keyed by this same JVMDRV-SEQ-NO, so the list is no  *
+      * longer capped by what fits inline in this record.              *
+      *****************************************************************
+       01  JVMDRV-RECORD.
+           05  JVMDRV-SEQ-NO                  PIC 9(8) COMP.
+           05  JVMDRV-ENV-COUNT                PIC 9(4) COMP.
