@@ -0,0 +1,21 @@
+      *****************************************************************
+      * CULTLOGR                                                      *
+      * --------                                                      *
+      * Record layout for the CULTURE-LOG audit file. One record is   *
+      * written by CULTUREI for every reply received from the culture *
+      * info service, keyed by the requested culture code and the     *
+      * timestamp of the call so later reports can reconcile what the *
+      * service actually returned on a given day.                     *
+      *****************************************************************
+       01  CULTLOG-RECORD.
+           05  CULTLOG-KEY.
+               10  CULTLOG-CULTURE-CODE       PIC X(32).
+               10  CULTLOG-TIMESTAMP          PIC X(15).
+           05  CULTLOG-CURRENCY-SYMBOL        PIC X(32).
+           05  CULTLOG-DISPLAY-COUNTRY        PIC X(32).
+           05  CULTLOG-DISPLAY-LANGUAGE       PIC X(32).
+           05  CULTLOG-FORMATTED-DATE         PIC X(32).
+           05  CULTLOG-FORMATTED-DECIMAL      PIC X(32).
+           05  CULTLOG-SVR-CULTURE-CODE       PIC X(32).
+           05  CULTLOG-SVR-DISPLAY-COUNTRY    PIC X(32).
+           05  CULTLOG-SVR-DISPLAY-LANGUAGE   PIC X(32).
