@@ -0,0 +1,29 @@
+      *****************************************************************
+      * W00ASCEB                                                      *
+      * --------                                                      *
+      * Poor man's ASCII to EBCDIC table, shared by CULTUREI and      *
+      * JVMQUERY. Enterprise COBOL users should use DISPLAY-OF.       *
+      *****************************************************************
+       01  W00-ASCII-2-EBCDIC-CHARS.
+           05 FILLER                      PIC X(128) VALUE
+                                      X'00010203372D2E2F1605250B0C0D0E0F
+      -                                '101112133C3D322618193F27221D351F
+      -                                '405A7F7B5B6C507D4D5D5C4E6B604B61
+      -                                'F0F1F2F3F4F5F6F7F8F97A5E4C7E6E6F
+      -                                '7CC1C2C3C4C5C6C7C8C9D1D2D3D4D5D6
+      -                                'D7D8D9E2E3E4E5E6E7E8E9ADE0BD5F6D
+      -                                '79818283848586878889919293949596
+      -                                '979899A2A3A4A5A6A7A8A9C04FD0A107
+      -                                ''.
+           05 FILLER                      PIC X(128) VALUE
+                                      X'00010203372D2E2F1605250B0C0D0E0F
+      -                                '101112133C3D322618193F27221D351F
+      -                                '405A7F7B5B6C507D4D5D5C4E6B604B61
+      -                                'F0F1F2F3F4F5F6F7F8F97A5E4C7E6E6F
+      -                                '7CC1C2C3C4C5C6C7C8C9D1D2D3D4D5D6
+      -                                'D7D8D9E2E3E4E5E6E7E8E9ADE0BD5F6D
+      -                                '79818283848586878889919293949596
+      -                                '979899A2A3A4A5A6A7A8A9C04FD0A107
+      -                                ''.
+       01  FILLER REDEFINES W00-ASCII-2-EBCDIC-CHARS.
+           05  W00-ASCII-2-EBCDIC         PIC X OCCURS 256.
