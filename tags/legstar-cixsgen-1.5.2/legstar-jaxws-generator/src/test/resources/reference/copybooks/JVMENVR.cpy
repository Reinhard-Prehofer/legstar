@@ -0,0 +1,17 @@
+      *****************************************************************
+      * JVMENVR                                                       *
+      * -------                                                       *
+      * Record layout for the JVMQUERY-ENVLIST file. Holds one         *
+      * environment variable name per record, keyed by the             *
+      * JVMQUERY-DRIVER entry it belongs to (JVMENVL-SEQ-NO, same       *
+      * value as JVMDRV-SEQ-NO) and its position within that entry's   *
+      * list (JVMENVL-ENV-SEQ-NO). Maintaining the list here instead   *
+      * of inline in JVMDRVR lets a batch entry query any number of    *
+      * environment variables, not just the 10 that used to fit in a   *
+      * compiled-in OCCURS table.                                      *
+      *****************************************************************
+       01  JVMENVL-RECORD.
+           05  JVMENVL-KEY.
+               10  JVMENVL-SEQ-NO              PIC 9(8) COMP.
+               10  JVMENVL-ENV-SEQ-NO          PIC 9(4) COMP.
+           05  JVMENVL-ENV-NAME                PIC X(32).
