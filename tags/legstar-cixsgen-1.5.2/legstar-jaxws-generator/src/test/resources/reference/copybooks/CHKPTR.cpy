@@ -0,0 +1,14 @@
+      *****************************************************************
+      * CHKPTR                                                        *
+      * --------                                                      *
+      * Record layout for the CHKPT (checkpoint) file shared by the   *
+      * batch-driven client transactions. One record per service id   *
+      * (CULTUREI/JVMQUERY) records the last driver sequence number   *
+      * that completed successfully, so a restart can resume from the *
+      * following entry instead of re-running the whole driver list.  *
+      *****************************************************************
+       01  CHKPT-RECORD.
+           05  CHKPT-SERVICE-ID               PIC X(8).
+           05  CHKPT-LAST-SEQ-NO              PIC 9(8) COMP.
+           05  CHKPT-LAST-KEY-TEXT            PIC X(32).
+           05  CHKPT-TIMESTAMP                PIC X(15).
