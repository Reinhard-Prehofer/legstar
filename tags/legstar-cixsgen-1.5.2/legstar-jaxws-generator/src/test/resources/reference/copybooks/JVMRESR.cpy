@@ -0,0 +1,22 @@
+      *****************************************************************
+      * JVMRESR                                                       *
+      * -------                                                       *
+      * Record layout for the JVMQUERY-RESULT audit file. One record  *
+      * is written by JVMQUERY for every reply received from the     *
+      * environment query service, keyed by the driving             *
+      * JVMQUERY-DRIVER sequence number and the timestamp of the call *
+      * so later reports can reconcile what the service actually      *
+      * returned on a given day. The returned environment variable    *
+      * values themselves are too many to fit here - they are written *
+      * to the JVMQUERY-VALUELIST file (see JVMVALR), keyed by this    *
+      * same sequence number.                                          *
+      *****************************************************************
+       01  JVMRES-RECORD.
+           05  JVMRES-KEY.
+               10  JVMRES-SEQ-NO              PIC 9(8) COMP.
+               10  JVMRES-TIMESTAMP            PIC X(15).
+           05  JVMRES-COUNTRY                 PIC X(32).
+           05  JVMRES-CURRENCY-SYMBOL         PIC X(32).
+           05  JVMRES-FORMATTED-DATE          PIC X(32).
+           05  JVMRES-LANGUAGE                PIC X(32).
+           05  JVMRES-ENV-VALUE-COUNT         PIC 9(4) COMP.
