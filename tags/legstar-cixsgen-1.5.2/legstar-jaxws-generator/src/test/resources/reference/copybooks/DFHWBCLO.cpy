@@ -0,0 +1,51 @@
+      *****************************************************************
+      * DFHWBCLO                                                      *
+      * --------                                                      *
+      * CICS Web Client Interface (DFHWBCLI) commarea layout.         *
+      * This is the standard layout shipped by CICS in                *
+      * hlq.CICS.SDFHCOB member DFHWBCLO, vendored here so the         *
+      * client programs that COPY it can be built outside of a        *
+      * CICS-installed environment.                                   *
+      *****************************************************************
+       01  DFHWBCLI-ARG.
+           02  WBCLI-VERSION-NO           PIC 9(4) COMP.
+           02  WBCLI-FUNCTION              PIC 9(4) COMP.
+           02  WBCLI-METHOD                PIC 9(4) COMP.
+           02  WBCLI-FLAGS                 PIC X.
+           02  WBCLI-URL-PTR               USAGE POINTER.
+           02  WBCLI-URL-LEN               PIC 9(8) COMP.
+           02  WBCLI-REQUEST-HEADER-PTR    USAGE POINTER.
+           02  WBCLI-REQUEST-HEADER-LEN    PIC 9(8) COMP.
+           02  WBCLI-REQUEST-BODY-PTR      USAGE POINTER.
+           02  WBCLI-REQUEST-BODY-LEN      PIC 9(8) COMP.
+           02  WBCLI-RESPONSE-HEADER-PTR   USAGE POINTER.
+           02  WBCLI-RESPONSE-HEADER-LEN   PIC 9(8) COMP.
+           02  WBCLI-RESPONSE-BODY-PTR     USAGE POINTER.
+           02  WBCLI-RESPONSE-BODY-LEN     PIC 9(8) COMP.
+           02  WBCLI-MEDIATYPE             PIC X(56).
+           02  WBCLI-HTTP-STATUS-CODE      PIC X(3).
+           02  WBCLI-RESPONSE              PIC 9(8) COMP.
+           02  WBCLI-REASON                PIC 9(8) COMP.
+           02  WBCLI-USERID                PIC X(8).
+           02  WBCLI-PASSWORD              PIC X(8).
+           02  WBCLI-SSL-FLAG              PIC X.
+               88  WBCLI-SSL-YES               VALUE 'Y'.
+               88  WBCLI-SSL-NO                VALUE 'N'.
+
+      *---------------------------------------------------------------*
+      *  WBCLI standalone constants (values returned/expected in the  *
+      *  fields above). Kept as 77-levels, CICS-supplied style.       *
+      *---------------------------------------------------------------*
+       77  WBCLI-VERSION-CURRENT          PIC 9(4) COMP VALUE 1.
+       77  WBCLI-FUNCTION-OPEN            PIC 9(4) COMP VALUE 1.
+       77  WBCLI-FUNCTION-CONVERSE        PIC 9(4) COMP VALUE 2.
+       77  WBCLI-FUNCTION-CLOSE           PIC 9(4) COMP VALUE 3.
+       77  WBCLI-METHOD-GET               PIC 9(4) COMP VALUE 1.
+       77  WBCLI-METHOD-POST              PIC 9(4) COMP VALUE 2.
+       77  WBCLI-METHOD-PUT               PIC 9(4) COMP VALUE 3.
+       77  WBCLI-METHOD-HEAD              PIC 9(4) COMP VALUE 4.
+       77  WBCLI-METHOD-DELETE            PIC 9(4) COMP VALUE 5.
+       77  WBCLI-RESPONSE-NORMAL          PIC 9(8) COMP VALUE 0.
+       77  WBCLI-RESPONSE-EXCEPTION       PIC 9(8) COMP VALUE 1.
+       77  WBCLI-RESPONSE-DISASTER        PIC 9(8) COMP VALUE 2.
+       77  WBCLI-REASON-HTTP-ERROR        PIC 9(8) COMP VALUE 1.
