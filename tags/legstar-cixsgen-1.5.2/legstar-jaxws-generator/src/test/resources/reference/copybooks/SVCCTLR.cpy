@@ -0,0 +1,18 @@
+      *****************************************************************
+      * SVCCTLR                                                       *
+      * --------                                                      *
+      * Record layout for the SVCCTL maintenance file. Holds, per     *
+      * service id (CULTUREI/JVMQUERY), everything needed to reach    *
+      * the target web service so ops can repoint either client to a  *
+      * new endpoint without a recompile. Maintained through the      *
+      * SVCCTLM maintenance transaction.                               *
+      *****************************************************************
+       01  SVC-CONTROL-RECORD.
+           05  SVC-SERVICE-ID                 PIC X(8).
+           05  SVC-SERVICE-URI                PIC X(256).
+           05  SVC-SERVICE-URI-LEN            PIC 9(4) COMP.
+           05  SVC-HTTP-METHOD                PIC X(6).
+           05  SVC-MEDIATYPE                  PIC X(56).
+           05  SVC-API-KEY                    PIC X(64).
+           05  SVC-RETRY-COUNT                PIC 9(2).
+           05  SVC-RETRY-DELAY-SECS           PIC 9(4).
