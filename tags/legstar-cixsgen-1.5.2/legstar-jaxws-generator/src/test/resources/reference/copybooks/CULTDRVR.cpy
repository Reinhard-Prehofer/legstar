@@ -0,0 +1,12 @@
+      *****************************************************************
+      * CULTDRVR                                                      *
+      * --------                                                      *
+      * Record layout for the CULTUREI-DRIVER file. Holds the list of *
+      * culture codes (and optional decimal number) to be queried in  *
+      * a single batch run, keyed by sequence number so processing    *
+      * can resume from a checkpoint after a mid-run abend.           *
+      *****************************************************************
+       01  CULTDRV-RECORD.
+           05  CULTDRV-SEQ-NO                 PIC 9(8) COMP.
+           05  CULTDRV-CULTURE-CODE           PIC X(32).
+           05  CULTDRV-DECIMAL-NUMBER         PIC 9(7)V9(2) COMP-3.
