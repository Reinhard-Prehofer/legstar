@@ -0,0 +1,25 @@
+      *****************************************************************
+      * ERRLOGR                                                       *
+      * -------                                                       *
+      * Record layout for the shared ERRLOG file. Every abort in      *
+      * CULTUREI and JVMQUERY writes one entry here, so failures can   *
+      * be queried after the fact instead of only going to the        *
+      * joblog/terminal.                                               *
+      *****************************************************************
+       01  ERRLOG-RECORD.
+           05  ERRLOG-KEY.
+               10  ERRLOG-SERVICE-ID          PIC X(8).
+               10  ERRLOG-TIMESTAMP            PIC X(15).
+           05  ERRLOG-RESP                    PIC S9(9) BINARY.
+           05  ERRLOG-RESP2                   PIC S9(9) BINARY.
+      *
+      * HTTP status returned by the target service, as distinct from
+      * ERRLOG-RESP/ERRLOG-RESP2 above (the CICS-level RESP/RESP2 of
+      * the WEB CONVERSE/DFHWBCLI LINK itself). A non-2xx HTTP status
+      * is a NORMAL CICS call, so ERRLOG-RESP/RESP2 alone cannot tell
+      * one HTTP failure from another. Zero here means no HTTP
+      * response was ever received (the abort happened at the CICS
+      * level, before or instead of getting a status back).
+      *
+           05  ERRLOG-HTTP-STATUS             PIC X(3).
+           05  ERRLOG-MESSAGE                 PIC X(78).
