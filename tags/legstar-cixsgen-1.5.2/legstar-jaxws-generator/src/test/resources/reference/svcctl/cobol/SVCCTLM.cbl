@@ -0,0 +1,363 @@
+       PROCESS XOPTS(APOST)
+       PROCESS NOSEQ LIB OPTIMIZE(FULL)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SVCCTLM.
+      *****************************************************************
+      * OVERVIEW                                                      *
+      * --------                                                      *
+      * Maintenance transaction for the SVCCTL file. Lets ops repoint *
+      * CULTUREI and JVMQUERY to a new service endpoint (host, port,  *
+      * scheme, HTTP method, media type, API key, retry policy)       *
+      * without a recompile of either client program.                *
+      *                                                               *
+      * Input is a single line received from the terminal, laid out   *
+      * the same way as SVCCTLM-INPUT below. Unknown/blank fields     *
+      * leave the corresponding SVCCTL field unchanged on an update.  *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+      *****************************************************************
+      *        W O R K I N G    S T O R A G E    S E C T I O N        *
+      *****************************************************************
+       WORKING-STORAGE SECTION.
+
+      *---------------------------------------------------------------*
+      *  CICS API parameters                                          *
+      *---------------------------------------------------------------*
+       01  W03-RESP                       PIC S9(9) BINARY VALUE 0.
+       01  W03-RESP2                      PIC S9(9) BINARY VALUE 0.
+
+      *---------------------------------------------------------------*
+      *  Work variables                                               *
+      *---------------------------------------------------------------*
+       01  ERROR-MESSAGE                   PIC X(78) VALUE SPACES.
+           88 NO-ERROR-MESSAGE VALUE SPACES.
+
+       01  WS-CONFIRM-MESSAGE              PIC X(78) VALUE SPACES.
+       01  WS-URI-LEN                      PIC 9(4) COMP VALUE ZERO.
+       01  WS-RECEIVE-LEN                  PIC 9(4) COMP.
+
+       01  W05-ABSTIME                     PIC S9(15) COMP-3.
+       01  W05-DATE                        PIC X(8).
+       01  W05-TIME                        PIC X(6).
+       01  W05-TIMESTAMP                   PIC X(15).
+
+       01  W06-SERVICE-ID                  PIC X(8) VALUE 'SVCCTLM'.
+
+      *---------------------------------------------------------------*
+      *  Terminal input - fixed positional layout                     *
+      *---------------------------------------------------------------*
+       01  SVCCTLM-INPUT.
+           05  SVCCTLM-IN-SERVICE-ID       PIC X(8).
+           05  SVCCTLM-IN-URI              PIC X(256).
+           05  SVCCTLM-IN-METHOD           PIC X(6).
+           05  SVCCTLM-IN-MEDIATYPE        PIC X(56).
+           05  SVCCTLM-IN-API-KEY          PIC X(64).
+      *
+      * Kept alphanumeric, not numeric, so a blank field can mean
+      * "not supplied, leave unchanged" without colliding with the
+      * legitimate value ZERO (count=0 reproduces single-attempt,
+      * no-retry behavior). An explicit "00"/"0000" sets the SVCCTL
+      * field to zero; spaces leave it as it was.
+      *
+           05  SVCCTLM-IN-RETRY-COUNT      PIC X(2).
+           05  SVCCTLM-IN-RETRY-DELAY      PIC X(4).
+
+      *---------------------------------------------------------------*
+      *  SVCCTL maintenance record (COPY SVCCTLR)                     *
+      *---------------------------------------------------------------*
+           COPY SVCCTLR.
+
+      *---------------------------------------------------------------*
+      *  ERRLOG audit record (COPY ERRLOGR)                           *
+      *---------------------------------------------------------------*
+           COPY ERRLOGR.
+
+      *****************************************************************
+      *    P R O C E D U R E  D I V I S I O N   S E C T I O N         *
+      *****************************************************************
+       PROCEDURE DIVISION.
+
+           PERFORM PROLOG THRU
+               END-PROLOG.
+
+           PERFORM UPDATE-CONTROL THRU
+               END-UPDATE-CONTROL.
+
+           PERFORM EPILOG THRU
+               END-EPILOG.
+
+           GOBACK.
+
+      *---------------------------------------------------------------*
+      *  Receive the maintenance request from the terminal            *
+      *---------------------------------------------------------------*
+       PROLOG.
+
+           DISPLAY
+               'SVCCTLM STARTING ==============================='.
+
+           MOVE SPACES TO SVCCTLM-INPUT.
+           COMPUTE WS-RECEIVE-LEN = LENGTH OF SVCCTLM-INPUT.
+
+           EXEC CICS RECEIVE
+                INTO     (SVCCTLM-INPUT)
+                LENGTH   (WS-RECEIVE-LEN)
+                RESP     (W03-RESP)
+                RESP2    (W03-RESP2)
+           END-EXEC.
+
+           IF (W03-RESP NOT = DFHRESP(NORMAL))
+               MOVE 'RECEIVE OF MAINTENANCE INPUT FAILED'
+                 TO ERROR-MESSAGE
+               PERFORM ABORT-PROGRAM THRU
+                   END-ABORT-PROGRAM
+           END-IF.
+
+           PERFORM VARYING WS-URI-LEN FROM 256 BY -1
+                     UNTIL WS-URI-LEN = 0 OR
+                           SVCCTLM-IN-URI (WS-URI-LEN:1) NOT = SPACE
+           END-PERFORM.
+
+           DISPLAY 'PROLOG ENDED'.
+
+       END-PROLOG.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Write or update the SVCCTL record for this service id        *
+      *---------------------------------------------------------------*
+       UPDATE-CONTROL.
+
+           MOVE SVCCTLM-IN-SERVICE-ID TO SVC-SERVICE-ID.
+
+           EXEC CICS READ
+                FILE      ('SVCCTL')
+                INTO      (SVC-CONTROL-RECORD)
+                RIDFLD    (SVC-SERVICE-ID)
+                UPDATE
+                RESP      (W03-RESP)
+                RESP2     (W03-RESP2)
+           END-EXEC.
+
+      *
+      * NOTFND just means this is a new entry - start it from a blank
+      * record so an unanswered field below defaults sensibly instead
+      * of carrying over whatever READ left in SVC-CONTROL-RECORD. Any
+      * other non-NORMAL response is a hard error, not a new-record
+      * case.
+      *
+           EVALUATE TRUE
+               WHEN W03-RESP = DFHRESP(NORMAL)
+                   CONTINUE
+               WHEN W03-RESP = DFHRESP(NOTFND)
+                   MOVE SPACES TO SVC-CONTROL-RECORD
+                   MOVE ZERO TO SVC-SERVICE-URI-LEN
+                                SVC-RETRY-COUNT
+                                SVC-RETRY-DELAY-SECS
+               WHEN OTHER
+                   MOVE 'READ OF SVCCTL FOR UPDATE FAILED'
+                     TO ERROR-MESSAGE
+                   PERFORM ABORT-PROGRAM THRU
+                       END-ABORT-PROGRAM
+           END-EVALUATE.
+
+           MOVE SVCCTLM-IN-SERVICE-ID   TO SVC-SERVICE-ID.
+
+      *
+      * Unknown/blank input fields leave the corresponding SVCCTL
+      * field as it was (or, for a new entry, as just blanked above).
+      *
+           IF SVCCTLM-IN-URI NOT = SPACES
+               MOVE SVCCTLM-IN-URI      TO SVC-SERVICE-URI
+               MOVE WS-URI-LEN          TO SVC-SERVICE-URI-LEN
+           END-IF.
+
+           IF SVCCTLM-IN-METHOD NOT = SPACES
+               MOVE SVCCTLM-IN-METHOD   TO SVC-HTTP-METHOD
+           END-IF.
+
+           IF SVCCTLM-IN-MEDIATYPE NOT = SPACES
+               MOVE SVCCTLM-IN-MEDIATYPE TO SVC-MEDIATYPE
+           END-IF.
+
+           IF SVCCTLM-IN-API-KEY NOT = SPACES
+               MOVE SVCCTLM-IN-API-KEY  TO SVC-API-KEY
+           END-IF.
+
+      *
+      * A non-numeric entry here (a typo, or embedded spaces from
+      * right-justified input) must not reach SVC-RETRY-COUNT/
+      * SVC-RETRY-DELAY-SECS - both are used as a loop-count/
+      * comparison bound by the client programs, so a bad value
+      * there is undefined behavior, not just a wrong number.
+      *
+           IF SVCCTLM-IN-RETRY-COUNT NOT = SPACES
+               IF SVCCTLM-IN-RETRY-COUNT IS NUMERIC
+                   MOVE SVCCTLM-IN-RETRY-COUNT TO SVC-RETRY-COUNT
+               ELSE
+                   MOVE 'RETRY COUNT MUST BE NUMERIC' TO ERROR-MESSAGE
+                   PERFORM ABORT-PROGRAM THRU
+                       END-ABORT-PROGRAM
+               END-IF
+           END-IF.
+
+           IF SVCCTLM-IN-RETRY-DELAY NOT = SPACES
+               IF SVCCTLM-IN-RETRY-DELAY IS NUMERIC
+                   MOVE SVCCTLM-IN-RETRY-DELAY TO SVC-RETRY-DELAY-SECS
+               ELSE
+                   MOVE 'RETRY DELAY MUST BE NUMERIC' TO ERROR-MESSAGE
+                   PERFORM ABORT-PROGRAM THRU
+                       END-ABORT-PROGRAM
+               END-IF
+           END-IF.
+
+           IF (W03-RESP = DFHRESP(NORMAL))
+               EXEC CICS REWRITE
+                    FILE ('SVCCTL')
+                    FROM (SVC-CONTROL-RECORD)
+                    RESP (W03-RESP)
+                    RESP2 (W03-RESP2)
+               END-EXEC
+               MOVE 'SVCCTL ENTRY UPDATED FOR ' TO WS-CONFIRM-MESSAGE
+           ELSE
+               EXEC CICS WRITE
+                    FILE      ('SVCCTL')
+                    FROM      (SVC-CONTROL-RECORD)
+                    RIDFLD    (SVC-SERVICE-ID)
+                    RESP      (W03-RESP)
+                    RESP2     (W03-RESP2)
+               END-EXEC
+               MOVE 'SVCCTL ENTRY CREATED FOR ' TO WS-CONFIRM-MESSAGE
+           END-IF.
+
+           IF (W03-RESP NOT = DFHRESP(NORMAL))
+               MOVE 'WRITE/REWRITE OF SVCCTL FAILED' TO ERROR-MESSAGE
+               PERFORM ABORT-PROGRAM THRU
+                   END-ABORT-PROGRAM
+           END-IF.
+
+           STRING WS-CONFIRM-MESSAGE(1:26) SVC-SERVICE-ID
+               DELIMITED BY SIZE INTO WS-CONFIRM-MESSAGE.
+
+       END-UPDATE-CONTROL.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Confirm the update and terminate.                            *
+      *---------------------------------------------------------------*
+       EPILOG.
+
+           EXEC CICS SEND TEXT FROM(WS-CONFIRM-MESSAGE) FREEKB
+           END-EXEC.
+
+           PERFORM EXIT-PROGRAM THRU
+               END-EXIT-PROGRAM.
+
+       END-EPILOG.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Free keyboard and return to CICS                             *
+      *---------------------------------------------------------------*
+       EXIT-PROGRAM.
+
+           EXEC CICS SEND CONTROL FREEKB END-EXEC.
+
+           DISPLAY 'SVCCTLM STOPPING ==============================='.
+           EXEC CICS RETURN END-EXEC.
+
+       END-EXIT-PROGRAM.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Something went wrong. Report error and exit.                 *
+      *---------------------------------------------------------------*
+       ABORT-PROGRAM.
+
+           PERFORM DISPLAY-ERROR-MESSAGE THRU
+               END-DISPLAY-ERROR-MESSAGE.
+
+           PERFORM EXIT-PROGRAM THRU
+               END-EXIT-PROGRAM.
+
+       END-ABORT-PROGRAM.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Display error messages                                       *
+      *---------------------------------------------------------------*
+       DISPLAY-ERROR-MESSAGE.
+
+      *
+      * ERRLOG is built and written before the SEND TEXT below: a
+      * SEND TEXT issued against a transaction with no attached
+      * terminal abends the task on the unhandled exceptional
+      * condition, which would otherwise lose the audit row before
+      * it was ever written. The diagnostic DISPLAYs still come
+      * first, while W03-RESP/W03-RESP2 still hold the original
+      * failure's values rather than WRITE-ERROR-LOG's own.
+      *
+           MOVE W06-SERVICE-ID TO ERRLOG-SERVICE-ID.
+           MOVE W03-RESP       TO ERRLOG-RESP.
+           MOVE W03-RESP2      TO ERRLOG-RESP2.
+           MOVE SPACES         TO ERRLOG-HTTP-STATUS.
+           MOVE ERROR-MESSAGE  TO ERRLOG-MESSAGE.
+
+           PERFORM BUILD-TIMESTAMP THRU
+               END-BUILD-TIMESTAMP.
+
+           MOVE W05-TIMESTAMP  TO ERRLOG-TIMESTAMP.
+
+           DISPLAY '************************************************'.
+           DISPLAY '* ', ERROR-MESSAGE.
+           DISPLAY '* COMPLETION CODE : ', W03-RESP.
+           DISPLAY '* REASON CODE     : ', W03-RESP2.
+           DISPLAY '************************************************'.
+
+           PERFORM WRITE-ERROR-LOG THRU
+               END-WRITE-ERROR-LOG.
+
+           EXEC CICS SEND TEXT FROM(ERROR-MESSAGE) FREEKB END-EXEC.
+
+       END-DISPLAY-ERROR-MESSAGE.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Build a YYYYMMDDHHMMSS timestamp for the current call        *
+      *---------------------------------------------------------------*
+       BUILD-TIMESTAMP.
+
+           EXEC CICS ASKTIME
+                ABSTIME  (W05-ABSTIME)
+           END-EXEC.
+
+           EXEC CICS FORMATTIME
+                ABSTIME   (W05-ABSTIME)
+                YYYYMMDD  (W05-DATE)
+                TIME      (W05-TIME)
+           END-EXEC.
+
+           STRING W05-DATE W05-TIME DELIMITED BY SIZE
+               INTO W05-TIMESTAMP.
+
+       END-BUILD-TIMESTAMP.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Write one audit record to the shared ERRLOG file             *
+      *---------------------------------------------------------------*
+       WRITE-ERROR-LOG.
+
+           EXEC CICS WRITE
+                FILE      ('ERRLOG')
+                FROM      (ERRLOG-RECORD)
+                RIDFLD    (ERRLOG-KEY)
+                KEYLENGTH (LENGTH OF ERRLOG-KEY)
+                RESP      (W03-RESP)
+                RESP2     (W03-RESP2)
+           END-EXEC.
+
+           IF (W03-RESP NOT = DFHRESP(NORMAL))
+               DISPLAY '* ERRLOG WRITE FAILED - RESP=', W03-RESP,
+                   ' RESP2=', W03-RESP2
+           END-IF.
+
+       END-WRITE-ERROR-LOG.   EXIT.
+
+       END PROGRAM SVCCTLM.
