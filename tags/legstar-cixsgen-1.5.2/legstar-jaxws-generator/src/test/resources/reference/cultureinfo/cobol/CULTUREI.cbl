@@ -24,11 +24,14 @@
        WORKING-STORAGE SECTION.
        
       *---------------------------------------------------------------*
-      *  Constants                                                    *
+      *  Service endpoint - loaded at runtime from SVCCTL by         *
+      *  LOAD-SERVICE-CONTROL so ops can repoint CULTUREI without a   *
+      *  recompile (see SVCCTLR).                                     *
       *---------------------------------------------------------------*
-       77  W00-SERVICE-URI PIC X(59) VALUE 'http://192.168.0.112:8080/c2
-      -    'ws-cultureinfo/cultureinfoProxy'.
+       01  W00-SERVICE-URI                PIC X(256) VALUE SPACES.
+       01  W00-SERVICE-URI-LEN            PIC 9(4) COMP VALUE ZERO.
 
+           COPY SVCCTLR.
 
       *---------------------------------------------------------------*
       *  CICS API parameters                                          *
@@ -38,7 +41,17 @@
       *
       * DFHWBCLI Commarea layout (hlq.CICS.SDFHCOB)
       *
-          COPY DFHWBCLO.    
+          COPY DFHWBCLO.
+
+      *---------------------------------------------------------------*
+      *  Retry-with-backoff state for the LINK to DFHWBCLI. Attempt   *
+      *  budget and delay come from SVC-RETRY-COUNT/SVC-RETRY-DELAY-  *
+      *  SECS, loaded at runtime by LOAD-SERVICE-CONTROL.             *
+      *---------------------------------------------------------------*
+       01  W07-RETRY-ATTEMPTS             PIC 9(2) COMP VALUE ZERO.
+       01  W07-LINK-SW                    PIC X VALUE 'N'.
+           88  LINK-OK                        VALUE 'Y'.
+           88  LINK-NOT-OK                    VALUE 'N'.
 
       *---------------------------------------------------------------*
       *  Work variables                                               *
@@ -46,6 +59,25 @@
        01  ERROR-MESSAGE                  PIC X(78) VALUE SPACES.
            88 NO-ERROR-MESSAGE VALUE SPACES.
 
+      *---------------------------------------------------------------*
+      *  HTTP status for the current call, for ERRLOG breakdowns.     *
+      *  Blank unless a response actually came back from the target   *
+      *  service - a LINK-level failure (no HTTP status obtained)      *
+      *  leaves this blank, distinguishing it from ERRLOG-RESP/RESP2.  *
+      *---------------------------------------------------------------*
+       01  W08-HTTP-STATUS                PIC X(3) VALUE SPACES.
+
+      *---------------------------------------------------------------*
+      *  HTTPS and API-key support for the LINK to DFHWBCLI. The      *
+      *  target scheme comes straight from SVC-SERVICE-URI; the       *
+      *  Authorization header (when SVC-API-KEY is maintained) is     *
+      *  built once in WS-REQUEST-HEADER and pointed to by            *
+      *  WBCLI-REQUEST-HEADER-PTR/LEN (see SET-API-KEY-HEADER).       *
+      *---------------------------------------------------------------*
+       01  WS-API-KEY-LEN                 PIC 9(4) COMP VALUE ZERO.
+       01  WS-REQUEST-HEADER              PIC X(90) VALUE SPACES.
+       01  WS-REQUEST-HEADER-LEN          PIC 9(8) COMP VALUE ZERO.
+
        01  WS-I                           PIC S9(9) BINARY VALUE ZERO.
        01  WS-DOUBLE-CHAR.
            05  FILLER                     PIC X VALUE LOW-VALUES.
@@ -53,32 +85,47 @@
        01  WS-NUM REDEFINES WS-DOUBLE-CHAR PIC 9(4) COMP-5.
 
       *---------------------------------------------------------------*
-      *  Poor man's ASCII to EBCDIC table used to interpret error     *
-      *  messages only. Enterprise COBOL users should use DISPLAY-OF. *
-      *---------------------------------------------------------------*
-       01  W00-ASCII-2-EBCDIC-CHARS.
-           05 FILLER                      PIC X(128) VALUE
-                                      X'00010203372D2E2F1605250B0C0D0E0F
-      -                                '101112133C3D322618193F27221D351F
-      -                                '405A7F7B5B6C507D4D5D5C4E6B604B61
-      -                                'F0F1F2F3F4F5F6F7F8F97A5E4C7E6E6F
-      -                                '7CC1C2C3C4C5C6C7C8C9D1D2D3D4D5D6
-      -                                'D7D8D9E2E3E4E5E6E7E8E9ADE0BD5F6D
-      -                                '79818283848586878889919293949596
-      -                                '979899A2A3A4A5A6A7A8A9C04FD0A107
-      -                                ''.
-           05 FILLER                      PIC X(128) VALUE
-                                      X'00010203372D2E2F1605250B0C0D0E0F
-      -                                '101112133C3D322618193F27221D351F
-      -                                '405A7F7B5B6C507D4D5D5C4E6B604B61
-      -                                'F0F1F2F3F4F5F6F7F8F97A5E4C7E6E6F
-      -                                '7CC1C2C3C4C5C6C7C8C9D1D2D3D4D5D6
-      -                                'D7D8D9E2E3E4E5E6E7E8E9ADE0BD5F6D
-      -                                '79818283848586878889919293949596
-      -                                '979899A2A3A4A5A6A7A8A9C04FD0A107
-      -                                ''.
-       01  FILLER REDEFINES W00-ASCII-2-EBCDIC-CHARS.
-           05  W00-ASCII-2-EBCDIC         PIC X OCCURS 256 .
+      *  Timestamp used to key the CULTURE-LOG audit record           *
+      *---------------------------------------------------------------*
+       01  W05-ABSTIME                    PIC S9(15) COMP-3.
+       01  W05-DATE                       PIC X(8).
+       01  W05-TIME                       PIC X(6).
+       01  W05-TIMESTAMP                  PIC X(15).
+
+      *---------------------------------------------------------------*
+      *  CULTURE-LOG audit record (COPY CULTLOGR)                     *
+      *---------------------------------------------------------------*
+           COPY CULTLOGR.
+
+      *---------------------------------------------------------------*
+      *  ERRLOG audit record (COPY ERRLOGR)                           *
+      *---------------------------------------------------------------*
+           COPY ERRLOGR.
+
+      *---------------------------------------------------------------*
+      *  CULTUREI-DRIVER input list and CHKPT checkpoint (restart)    *
+      *---------------------------------------------------------------*
+       01  W06-SERVICE-ID                 PIC X(8) VALUE 'CULTUREI'.
+       01  W06-START-SEQ-NO               PIC 9(8) COMP VALUE 1.
+       01  W06-DRIVER-SW                  PIC X VALUE 'N'.
+           88  DRIVER-EOF                     VALUE 'Y'.
+           88  DRIVER-NOT-EOF                 VALUE 'N'.
+
+           COPY CULTDRVR.
+           COPY CHKPTR.
+
+      *---------------------------------------------------------------*
+      *  Shared ASCII to EBCDIC table (COPY W00ASCEB)                 *
+      *---------------------------------------------------------------*
+           COPY W00ASCEB.
+
+      *---------------------------------------------------------------*
+      *  Work area used to run successful-reply DISPLAY fields and    *
+      *  error text through the ASCII to EBCDIC table a field at a    *
+      *  time (see CONVERT-ASCII-TO-EBCDIC-FIELD).                    *
+      *---------------------------------------------------------------*
+       01  WS-CONVERT-AREA                PIC X(32).
+       01  WS-CONVERT-LEN                 PIC S9(9) BINARY VALUE 32.
 
       *---------------------------------------------------------------*
       *  Request parameters expected by target web service            *
@@ -120,54 +167,291 @@
            PERFORM PROLOG THRU
                END-PROLOG.
 
-           PERFORM INVOKE-SERVICE THRU
-               END-INVOKE-SERVICE.
-               
+           PERFORM DRIVER-LOOP THRU
+               END-DRIVER-LOOP
+               UNTIL DRIVER-EOF.
+
            PERFORM EPILOG THRU
                END-EPILOG.
 
            GOBACK.
-       
+
       *---------------------------------------------------------------*
-      *  Initialize the DFHWBCLI commarea.                            *
+      *  One-time setup: static part of the DFHWBCLI commarea, and    *
+      *  positioning of the CULTUREI-DRIVER input list at the last    *
+      *  checkpoint so a restart resumes instead of starting over.    *
       *---------------------------------------------------------------*
        PROLOG.
 
            DISPLAY
-               'CULTUREI STARTING ==============================='. 
+               'CULTUREI STARTING ==============================='.
 
-           PERFORM SET-REQUEST THRU
-               END-SET-REQUEST.
+           PERFORM LOAD-SERVICE-CONTROL THRU
+               END-LOAD-SERVICE-CONTROL.
 
            MOVE LOW-VALUES TO DFHWBCLI-ARG.
-           
+
            MOVE WBCLI-VERSION-CURRENT TO WBCLI-VERSION-NO.
            MOVE WBCLI-FUNCTION-CONVERSE TO WBCLI-FUNCTION.
-           MOVE WBCLI-METHOD-POST TO WBCLI-METHOD.
+
+           PERFORM SET-HTTP-METHOD THRU
+               END-SET-HTTP-METHOD.
       *
       * Send/Receive native data (no conversion)
       *
            MOVE X'13' TO WBCLI-FLAGS.
            SET WBCLI-URL-PTR TO ADDRESS OF W00-SERVICE-URI.
-           COMPUTE WBCLI-URL-LEN = LENGTH OF W00-SERVICE-URI.
-           SET WBCLI-REQUEST-BODY-PTR TO ADDRESS OF COM-REQUEST.
-           COMPUTE WBCLI-REQUEST-BODY-LEN =
-               LENGTH OF COM-REQUEST.
-           MOVE 'application/octet-stream' TO WBCLI-MEDIATYPE.
+           MOVE W00-SERVICE-URI-LEN TO WBCLI-URL-LEN.
+           MOVE SVC-MEDIATYPE TO WBCLI-MEDIATYPE.
+
+           IF (SVC-SERVICE-URI(1:8) = 'https://') OR
+              (SVC-SERVICE-URI(1:8) = 'HTTPS://')
+               SET WBCLI-SSL-YES TO TRUE
+           ELSE
+               SET WBCLI-SSL-NO TO TRUE
+           END-IF.
+
+           PERFORM SET-API-KEY-HEADER THRU
+               END-SET-API-KEY-HEADER.
+
+           PERFORM OPEN-DRIVER THRU
+               END-OPEN-DRIVER.
 
            DISPLAY 'PROLOG ENDED'.
-           
+
        END-PROLOG.   EXIT.
 
       *---------------------------------------------------------------*
-      *  Populate the request parameters                              *
+      *  Load the service endpoint from the SVCCTL maintenance file   *
+      *  so the target host/port/scheme can move without a recompile.*
+      *---------------------------------------------------------------*
+       LOAD-SERVICE-CONTROL.
+
+           MOVE W06-SERVICE-ID TO SVC-SERVICE-ID.
+
+           EXEC CICS READ
+                FILE      ('SVCCTL')
+                INTO      (SVC-CONTROL-RECORD)
+                RIDFLD    (SVC-SERVICE-ID)
+                RESP      (W03-RESP)
+                RESP2     (W03-RESP2)
+           END-EXEC.
+
+           IF (W03-RESP NOT = DFHRESP(NORMAL))
+               STRING 'NO SVCCTL ENTRY MAINTAINED FOR '
+                      W06-SERVICE-ID
+                      DELIMITED BY SIZE INTO ERROR-MESSAGE
+               PERFORM ABORT-PROGRAM THRU
+                   END-ABORT-PROGRAM
+           END-IF.
+
+           MOVE SVC-SERVICE-URI     TO W00-SERVICE-URI.
+           MOVE SVC-SERVICE-URI-LEN TO W00-SERVICE-URI-LEN.
+
+      *
+      * Entries maintained before HTTP method/media type were added
+      * to SVCCTLR come through blank; default them here rather than
+      * in every caller.
+      *
+           IF SVC-HTTP-METHOD = SPACES
+               MOVE 'POST' TO SVC-HTTP-METHOD
+           END-IF.
+
+           IF SVC-MEDIATYPE = SPACES
+               MOVE 'application/octet-stream' TO SVC-MEDIATYPE
+           END-IF.
+
+       END-LOAD-SERVICE-CONTROL.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Translate SVC-HTTP-METHOD into the WBCLI-METHOD-xxx value     *
+      *  DFHWBCLI expects.                                             *
+      *---------------------------------------------------------------*
+       SET-HTTP-METHOD.
+
+           EVALUATE SVC-HTTP-METHOD
+               WHEN 'GET'
+                   MOVE WBCLI-METHOD-GET    TO WBCLI-METHOD
+               WHEN 'PUT'
+                   MOVE WBCLI-METHOD-PUT    TO WBCLI-METHOD
+               WHEN 'HEAD'
+                   MOVE WBCLI-METHOD-HEAD   TO WBCLI-METHOD
+               WHEN 'DELETE'
+                   MOVE WBCLI-METHOD-DELETE TO WBCLI-METHOD
+               WHEN OTHER
+                   MOVE WBCLI-METHOD-POST   TO WBCLI-METHOD
+           END-EVALUATE.
+
+       END-SET-HTTP-METHOD.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Build the Authorization header from SVC-API-KEY, when        *
+      *  maintained, and point WBCLI-REQUEST-HEADER-PTR/LEN at it.     *
+      *---------------------------------------------------------------*
+       SET-API-KEY-HEADER.
+
+           IF SVC-API-KEY = SPACES
+               MOVE ZERO TO WBCLI-REQUEST-HEADER-LEN
+           ELSE
+               PERFORM VARYING WS-API-KEY-LEN FROM 64 BY -1
+                         UNTIL WS-API-KEY-LEN = 0 OR
+                               SVC-API-KEY (WS-API-KEY-LEN:1)
+                                   NOT = SPACE
+               END-PERFORM
+
+               STRING 'Authorization: Bearer '
+                      SVC-API-KEY (1:WS-API-KEY-LEN)
+                      DELIMITED BY SIZE INTO WS-REQUEST-HEADER
+
+               COMPUTE WS-REQUEST-HEADER-LEN = 22 + WS-API-KEY-LEN
+
+               SET WBCLI-REQUEST-HEADER-PTR
+                   TO ADDRESS OF WS-REQUEST-HEADER
+               MOVE WS-REQUEST-HEADER-LEN TO WBCLI-REQUEST-HEADER-LEN
+           END-IF.
+
+       END-SET-API-KEY-HEADER.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Read the checkpoint for this service and position the       *
+      *  CULTUREI-DRIVER browse just past the last completed entry.   *
+      *---------------------------------------------------------------*
+       OPEN-DRIVER.
+
+           MOVE W06-SERVICE-ID TO CHKPT-SERVICE-ID.
+
+           EXEC CICS READ
+                FILE      ('CHKPT')
+                INTO      (CHKPT-RECORD)
+                RIDFLD    (CHKPT-SERVICE-ID)
+                RESP      (W03-RESP)
+                RESP2     (W03-RESP2)
+           END-EXEC.
+
+           IF (W03-RESP = DFHRESP(NORMAL))
+               COMPUTE W06-START-SEQ-NO = CHKPT-LAST-SEQ-NO + 1
+           ELSE
+               MOVE 1 TO W06-START-SEQ-NO
+           END-IF.
+
+           EXEC CICS STARTBR
+                FILE      ('CULTDRV')
+                RIDFLD    (W06-START-SEQ-NO)
+                GTEQ
+                RESP      (W03-RESP)
+                RESP2     (W03-RESP2)
+           END-EXEC.
+
+           IF (W03-RESP NOT = DFHRESP(NORMAL))
+               SET DRIVER-EOF TO TRUE
+           ELSE
+               PERFORM READ-NEXT-DRIVER-ENTRY THRU
+                   END-READ-NEXT-DRIVER-ENTRY
+           END-IF.
+
+       END-OPEN-DRIVER.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  One cycle of the batch run: call the service for the        *
+      *  current CULTUREI-DRIVER entry, checkpoint it, then browse    *
+      *  ahead to the next entry (or end of file).                   *
+      *---------------------------------------------------------------*
+       DRIVER-LOOP.
+
+           PERFORM SET-REQUEST THRU
+               END-SET-REQUEST.
+
+           PERFORM INVOKE-SERVICE THRU
+               END-INVOKE-SERVICE.
+
+           PERFORM WRITE-CHECKPOINT THRU
+               END-WRITE-CHECKPOINT.
+
+           PERFORM READ-NEXT-DRIVER-ENTRY THRU
+               END-READ-NEXT-DRIVER-ENTRY.
+
+       END-DRIVER-LOOP.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Browse the next CULTUREI-DRIVER entry; set DRIVER-EOF when   *
+      *  the list is exhausted.                                       *
+      *---------------------------------------------------------------*
+       READ-NEXT-DRIVER-ENTRY.
+
+           EXEC CICS READNEXT
+                FILE      ('CULTDRV')
+                INTO      (CULTDRV-RECORD)
+                RIDFLD    (W06-START-SEQ-NO)
+                RESP      (W03-RESP)
+                RESP2     (W03-RESP2)
+           END-EXEC.
+
+           IF (W03-RESP NOT = DFHRESP(NORMAL))
+               SET DRIVER-EOF TO TRUE
+               EXEC CICS ENDBR
+                    FILE ('CULTDRV')
+               END-EXEC
+           ELSE
+               SET DRIVER-NOT-EOF TO TRUE
+           END-IF.
+
+       END-READ-NEXT-DRIVER-ENTRY.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Record the last successfully completed driver entry so a    *
+      *  mid-run abend can resume from here instead of the top.       *
+      *---------------------------------------------------------------*
+       WRITE-CHECKPOINT.
+
+           MOVE W06-SERVICE-ID       TO CHKPT-SERVICE-ID.
+           MOVE CULTDRV-SEQ-NO       TO CHKPT-LAST-SEQ-NO.
+           MOVE CULTDRV-CULTURE-CODE TO CHKPT-LAST-KEY-TEXT.
+           MOVE W05-TIMESTAMP        TO CHKPT-TIMESTAMP.
+
+           EXEC CICS WRITE
+                FILE      ('CHKPT')
+                FROM      (CHKPT-RECORD)
+                RIDFLD    (CHKPT-SERVICE-ID)
+                RESP      (W03-RESP)
+                RESP2     (W03-RESP2)
+           END-EXEC.
+
+           IF (W03-RESP = DFHRESP(DUPREC))
+               EXEC CICS REWRITE
+                    FILE ('CHKPT')
+                    FROM (CHKPT-RECORD)
+                    RESP (W03-RESP)
+                    RESP2 (W03-RESP2)
+               END-EXEC
+           END-IF.
+
+       END-WRITE-CHECKPOINT.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Populate the request parameters for the current driver entry*
       *---------------------------------------------------------------*
        SET-REQUEST.
 
            DISPLAY 'SET-REQUEST STARTED'.
 
-      *  TODO set input values in COM-REQUEST                         *
-           
+      *
+      * WRITE-CULTURE-LOG leaves ERROR-MESSAGE set on a failed audit
+      * write without aborting the run; clear it here so a stale
+      * message from the previous driver entry cannot mis-route this
+      * entry's otherwise-successful INVOKE-SERVICE into ABORT-PROGRAM.
+      *
+           MOVE SPACES TO ERROR-MESSAGE.
+           MOVE SPACES TO W08-HTTP-STATUS.
+
+           MOVE CULTDRV-CULTURE-CODE     TO cultureCode OF GetInfo
+                                               OF COM-REQUEST.
+           MOVE CULTDRV-DECIMAL-NUMBER   TO decimalNumber OF GetInfo
+                                               OF COM-REQUEST.
+
+           SET WBCLI-REQUEST-BODY-PTR TO ADDRESS OF COM-REQUEST.
+           COMPUTE WBCLI-REQUEST-BODY-LEN =
+               LENGTH OF COM-REQUEST.
+
            DISPLAY 'SET-REQUEST ENDED'.
 
        END-SET-REQUEST.   EXIT.
@@ -179,42 +463,40 @@
 
            DISPLAY 'ABOUT TO INVOKE-SERVICE'.
 
-           EXEC CICS LINK PROGRAM('DFHWBCLI')
-                COMMAREA (DFHWBCLI-ARG)
-                RESP     (W03-RESP)
-                RESP2    (W03-RESP2)
-           END-EXEC.
-           
-      * 
-      * Maybe group DFHWEB is not installed in CICS...
+           MOVE ZERO TO W07-RETRY-ATTEMPTS.
+           SET LINK-NOT-OK TO TRUE.
+
+           PERFORM LINK-WITH-RETRY THRU
+               END-LINK-WITH-RETRY
+               UNTIL LINK-OK OR
+                     W07-RETRY-ATTEMPTS > SVC-RETRY-COUNT.
+
       *
-           IF (W03-RESP NOT = DFHRESP(NORMAL))
-               MOVE 'LINK DFHWBCLI FAILED' TO ERROR-MESSAGE
+      * Maybe group DFHWEB is not installed in CICS, the endpoint
+      * stayed unreachable through every retry, or DFHWBCLI's own
+      * return code (checked inside LINK-WITH-RETRY) kept coming back
+      * an exception through every retry...
+      *
+           IF LINK-NOT-OK
+               IF (W03-RESP = WBCLI-RESPONSE-DISASTER) OR
+                  (W03-RESP = WBCLI-RESPONSE-EXCEPTION AND
+                   W03-RESP2 NOT = WBCLI-REASON-HTTP-ERROR)
+                   STRING 'DFHWBCLI FAILED TO RUN SERVICE AT '
+                          W00-SERVICE-URI (1:W00-SERVICE-URI-LEN)
+                          DELIMITED BY SIZE INTO ERROR-MESSAGE
+               ELSE
+                   MOVE 'LINK DFHWBCLI FAILED' TO ERROR-MESSAGE
+               END-IF
                PERFORM ABORT-PROGRAM THRU
                    END-ABORT-PROGRAM
            END-IF.
 
-      * 
-      * Examine DFHWBCLI own return code. Exceptions are usually
-      * timeouts while trying to connect to service
       *
-           MOVE WBCLI-RESPONSE TO W03-RESP.
-           MOVE WBCLI-REASON   TO W03-RESP2.
-
-           IF (W03-RESP = WBCLI-RESPONSE-DISASTER) OR
-              (W03-RESP = WBCLI-RESPONSE-EXCEPTION AND
-               W03-RESP2 NOT = WBCLI-REASON-HTTP-ERROR)
-               STRING 'DFHWBCLI FAILED TO RUN SERVICE AT '
-                      W00-SERVICE-URI
-                      DELIMITED BY SIZE INTO ERROR-MESSAGE
-               PERFORM ABORT-PROGRAM THRU
-                   END-ABORT-PROGRAM
-           END-IF.
-           
-      * 
       * Only accept an HTTP 200 with some content otherwise
       * try to get a human readable error message from the server
       *
+           MOVE WBCLI-HTTP-STATUS-CODE TO W08-HTTP-STATUS.
+
            EVALUATE WBCLI-HTTP-STATUS-CODE
                WHEN '200'
                    IF WBCLI-RESPONSE-BODY-LEN NOT > ZERO
@@ -250,14 +532,181 @@
        END-INVOKE-SERVICE.   EXIT.
 
       *---------------------------------------------------------------*
-      *  Display results returned from target service                 *
+      *  One LINK attempt. Waits SVC-RETRY-DELAY-SECS before every    *
+      *  attempt after the first, so a transient outage at the        *
+      *  target service does not abort the run immediately. A LINK    *
+      *  that succeeds at the CICS level but comes back with a        *
+      *  DFHWBCLI exception (e.g. a connect timeout) is treated the   *
+      *  same as a failed LINK, so it gets retried too.                *
+      *---------------------------------------------------------------*
+       LINK-WITH-RETRY.
+
+           ADD 1 TO W07-RETRY-ATTEMPTS.
+
+           IF W07-RETRY-ATTEMPTS > 1
+               PERFORM RETRY-DELAY THRU
+                   END-RETRY-DELAY
+           END-IF.
+
+           EXEC CICS LINK PROGRAM('DFHWBCLI')
+                COMMAREA (DFHWBCLI-ARG)
+                RESP     (W03-RESP)
+                RESP2    (W03-RESP2)
+           END-EXEC.
+
+           IF (W03-RESP = DFHRESP(NORMAL))
+               MOVE WBCLI-RESPONSE TO W03-RESP
+               MOVE WBCLI-REASON   TO W03-RESP2
+               IF (W03-RESP = WBCLI-RESPONSE-DISASTER) OR
+                  (W03-RESP = WBCLI-RESPONSE-EXCEPTION AND
+                   W03-RESP2 NOT = WBCLI-REASON-HTTP-ERROR)
+                   DISPLAY '* DFHWBCLI EXCEPTION - ATTEMPT ',
+                       W07-RETRY-ATTEMPTS, ' RESP=', W03-RESP,
+                       ' RESP2=', W03-RESP2
+               ELSE
+                   SET LINK-OK TO TRUE
+               END-IF
+           ELSE
+               DISPLAY '* LINK DFHWBCLI FAILED - ATTEMPT ',
+                   W07-RETRY-ATTEMPTS, ' RESP=', W03-RESP,
+                   ' RESP2=', W03-RESP2
+           END-IF.
+
+       END-LINK-WITH-RETRY.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Pause between retry attempts.                                 *
+      *---------------------------------------------------------------*
+       RETRY-DELAY.
+
+           EXEC CICS DELAY
+                FOR SECONDS (SVC-RETRY-DELAY-SECS)
+                RESP        (W03-RESP)
+                RESP2       (W03-RESP2)
+           END-EXEC.
+
+       END-RETRY-DELAY.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Persist results returned from target service to CULTURE-LOG *
       *---------------------------------------------------------------*
        PRINT-RESULTS.
 
-      *  TODO do something useful with data returned in  COM-REPLY    *
+           PERFORM BUILD-TIMESTAMP THRU
+               END-BUILD-TIMESTAMP.
+
+           MOVE cultureCode OF GetInfo OF COM-REQUEST
+             TO CULTLOG-CULTURE-CODE.
+           MOVE W05-TIMESTAMP          TO CULTLOG-TIMESTAMP.
+
+           MOVE currencySymbol TO WS-CONVERT-AREA.
+           PERFORM CONVERT-ASCII-TO-EBCDIC-FIELD THRU
+               END-CONVERT-ASCII-TO-EBCDIC-FIELD.
+           MOVE WS-CONVERT-AREA TO CULTLOG-CURRENCY-SYMBOL.
+
+           MOVE displayCountry TO WS-CONVERT-AREA.
+           PERFORM CONVERT-ASCII-TO-EBCDIC-FIELD THRU
+               END-CONVERT-ASCII-TO-EBCDIC-FIELD.
+           MOVE WS-CONVERT-AREA TO CULTLOG-DISPLAY-COUNTRY.
+
+           MOVE displayLanguage TO WS-CONVERT-AREA.
+           PERFORM CONVERT-ASCII-TO-EBCDIC-FIELD THRU
+               END-CONVERT-ASCII-TO-EBCDIC-FIELD.
+           MOVE WS-CONVERT-AREA TO CULTLOG-DISPLAY-LANGUAGE.
+
+           MOVE formattedDate TO WS-CONVERT-AREA.
+           PERFORM CONVERT-ASCII-TO-EBCDIC-FIELD THRU
+               END-CONVERT-ASCII-TO-EBCDIC-FIELD.
+           MOVE WS-CONVERT-AREA TO CULTLOG-FORMATTED-DATE.
+
+           MOVE formattedDecimalNumber TO WS-CONVERT-AREA.
+           PERFORM CONVERT-ASCII-TO-EBCDIC-FIELD THRU
+               END-CONVERT-ASCII-TO-EBCDIC-FIELD.
+           MOVE WS-CONVERT-AREA TO CULTLOG-FORMATTED-DECIMAL.
+
+           MOVE cultureCode OF serverCultureInfo TO WS-CONVERT-AREA.
+           PERFORM CONVERT-ASCII-TO-EBCDIC-FIELD THRU
+               END-CONVERT-ASCII-TO-EBCDIC-FIELD.
+           MOVE WS-CONVERT-AREA TO CULTLOG-SVR-CULTURE-CODE.
+
+           MOVE displayCountry0 TO WS-CONVERT-AREA.
+           PERFORM CONVERT-ASCII-TO-EBCDIC-FIELD THRU
+               END-CONVERT-ASCII-TO-EBCDIC-FIELD.
+           MOVE WS-CONVERT-AREA TO CULTLOG-SVR-DISPLAY-COUNTRY.
+
+           MOVE displayLanguage0 TO WS-CONVERT-AREA.
+           PERFORM CONVERT-ASCII-TO-EBCDIC-FIELD THRU
+               END-CONVERT-ASCII-TO-EBCDIC-FIELD.
+           MOVE WS-CONVERT-AREA TO CULTLOG-SVR-DISPLAY-LANGUAGE.
+
+           PERFORM WRITE-CULTURE-LOG THRU
+               END-WRITE-CULTURE-LOG.
 
        END-PRINT-RESULTS.   EXIT.
 
+      *---------------------------------------------------------------*
+      *  Build a YYYYMMDDHHMMSS timestamp for the current call        *
+      *---------------------------------------------------------------*
+       BUILD-TIMESTAMP.
+
+           EXEC CICS ASKTIME
+                ABSTIME  (W05-ABSTIME)
+           END-EXEC.
+
+           EXEC CICS FORMATTIME
+                ABSTIME   (W05-ABSTIME)
+                YYYYMMDD  (W05-DATE)
+                TIME      (W05-TIME)
+           END-EXEC.
+
+           STRING W05-DATE W05-TIME DELIMITED BY SIZE
+               INTO W05-TIMESTAMP.
+
+       END-BUILD-TIMESTAMP.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Write one audit record to the CULTURE-LOG file               *
+      *---------------------------------------------------------------*
+       WRITE-CULTURE-LOG.
+
+           EXEC CICS WRITE
+                FILE      ('CULTLOG')
+                FROM      (CULTLOG-RECORD)
+                RIDFLD    (CULTLOG-KEY)
+                KEYLENGTH (LENGTH OF CULTLOG-KEY)
+                RESP      (W03-RESP)
+                RESP2     (W03-RESP2)
+           END-EXEC.
+
+           IF (W03-RESP NOT = DFHRESP(NORMAL))
+               MOVE 'WRITE TO CULTURE-LOG FAILED' TO ERROR-MESSAGE
+               DISPLAY '* CULTURE-LOG WRITE FAILED - RESP=', W03-RESP,
+                   ' RESP2=', W03-RESP2
+           END-IF.
+
+       END-WRITE-CULTURE-LOG.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Write one audit record to the shared ERRLOG file             *
+      *---------------------------------------------------------------*
+       WRITE-ERROR-LOG.
+
+           EXEC CICS WRITE
+                FILE      ('ERRLOG')
+                FROM      (ERRLOG-RECORD)
+                RIDFLD    (ERRLOG-KEY)
+                KEYLENGTH (LENGTH OF ERRLOG-KEY)
+                RESP      (W03-RESP)
+                RESP2     (W03-RESP2)
+           END-EXEC.
+
+           IF (W03-RESP NOT = DFHRESP(NORMAL))
+               DISPLAY '* ERRLOG WRITE FAILED - RESP=', W03-RESP,
+                   ' RESP2=', W03-RESP2
+           END-IF.
+
+       END-WRITE-ERROR-LOG.   EXIT.
+
       *---------------------------------------------------------------*
       *  Terminate program.                                           *
       *---------------------------------------------------------------*
@@ -294,6 +743,27 @@
 
        END-CONVERT-REPLY.   EXIT.
 
+      *---------------------------------------------------------------*
+      *  Run one 32-byte DISPLAY field through the ASCII to EBCDIC    *
+      *  table in WS-CONVERT-AREA. Used by PRINT-RESULTS to convert   *
+      *  successful-reply fields the same way CONVERT-REPLY converts  *
+      *  error text.                                                  *
+      *---------------------------------------------------------------*
+       CONVERT-ASCII-TO-EBCDIC-FIELD.
+
+           PERFORM VARYING WS-I FROM 1 BY 1
+                     UNTIL WS-I > WS-CONVERT-LEN
+               MOVE WS-CONVERT-AREA(WS-I:1) TO WS-CHAR
+               IF (WS-NUM < 256)
+                   MOVE W00-ASCII-2-EBCDIC(WS-NUM + 1)
+                     TO WS-CONVERT-AREA(WS-I:1)
+               ELSE
+                   MOVE '?' TO WS-CONVERT-AREA(WS-I:1)
+               END-IF
+           END-PERFORM.
+
+       END-CONVERT-ASCII-TO-EBCDIC-FIELD.   EXIT.
+
       *---------------------------------------------------------------*
       *  Free keyboard and return to CICS                             *
       *---------------------------------------------------------------*
@@ -324,13 +794,37 @@
       *---------------------------------------------------------------*
        DISPLAY-ERROR-MESSAGE.
 
-           EXEC CICS SEND TEXT FROM(ERROR-MESSAGE) FREEKB END-EXEC. 
+      *
+      * ERRLOG is built and written before the SEND TEXT below: a
+      * SEND TEXT issued against a transaction with no attached
+      * terminal abends the task on the unhandled exceptional
+      * condition, which would otherwise lose the audit row before
+      * it was ever written. The diagnostic DISPLAYs still come
+      * first, while W03-RESP/W03-RESP2 still hold the original
+      * failure's values rather than WRITE-ERROR-LOG's own.
+      *
+           MOVE W06-SERVICE-ID TO ERRLOG-SERVICE-ID.
+           MOVE W03-RESP       TO ERRLOG-RESP.
+           MOVE W03-RESP2      TO ERRLOG-RESP2.
+           MOVE W08-HTTP-STATUS TO ERRLOG-HTTP-STATUS.
+           MOVE ERROR-MESSAGE  TO ERRLOG-MESSAGE.
+
+           PERFORM BUILD-TIMESTAMP THRU
+               END-BUILD-TIMESTAMP.
+
+           MOVE W05-TIMESTAMP  TO ERRLOG-TIMESTAMP.
+
            DISPLAY '************************************************'.
            DISPLAY '* ', ERROR-MESSAGE.
            DISPLAY '* COMPLETION CODE : ', W03-RESP.
            DISPLAY '* REASON CODE     : ', W03-RESP2.
            DISPLAY '************************************************'.
 
+           PERFORM WRITE-ERROR-LOG THRU
+               END-WRITE-ERROR-LOG.
+
+           EXEC CICS SEND TEXT FROM(ERROR-MESSAGE) FREEKB END-EXEC.
+
        END-DISPLAY-ERROR-MESSAGE.   EXIT.
        
        END PROGRAM CULTUREI.
\ No newline at end of file
